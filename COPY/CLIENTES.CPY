@@ -0,0 +1,33 @@
+      *******************************************
+      * COPY:      CLIENTES
+      * OBJETIVO:  LAYOUT DO REGISTRO MESTRE DE CLIENTES,
+      *            COMPARTILHADO POR TODOS OS PROGRAMAS QUE
+      *            LEEM OU GRAVAM CLIENTES.DAT
+      * AUTHOR  :  SARAH
+      * DATA:      09/08/2026
+      ******************************************
+       01 CLIENTES-REG.
+      *    CHAVE PRIMARIA - TELEFONE
+            05 CLIENTES-CHAVE.
+                10 CLIENTES-FONE PIC 9(09).
+      *    NOME DO CLIENTE - CHAVE ALTERNADA (DUPLICATAS)
+            05 CLIENTES-NOME     PIC X(30).
+      *    ENDERECO DE E-MAIL DO CLIENTE
+            05 CLIENTES-EMAIL    PIC X(40).
+      *    SITUACAO DO CADASTRO - EXCLUSAO LOGICA (SOFT DELETE)
+            05 CLIENTES-STATUS-CLIENTE PIC X(01) VALUE '1'.
+                88 ATIVO   VALUE '1'.
+                88 INATIVO VALUE '2'.
+      *    DATA EM QUE O CLIENTE FOI CADASTRADO (AAAAMMDD)
+            05 CLIENTES-DATACADASTRO PIC 9(08) VALUE ZEROS.
+      *    ENDERECO DE ENTREGA/COBRANCA DO CLIENTE
+            05 CLIENTES-ENDERECO PIC X(40) VALUE SPACES.
+            05 CLIENTES-CIDADE  PIC X(20) VALUE SPACES.
+            05 CLIENTES-UF      PIC X(02) VALUE SPACES.
+            05 CLIENTES-CEP     PIC 9(08) VALUE ZEROS.
+      *    CPF DO CLIENTE (SOMENTE DIGITOS)
+            05 CLIENTES-CPF     PIC X(11) VALUE SPACES.
+      *    SALDO DO CLIENTE (NEGATIVO = DEVEDOR, POSITIVO = CREDOR)
+            05 CLIENTES-SALDO   PIC S9(07)V99 VALUE ZEROS.
+      *    LIMITE DE CREDITO CONCEDIDO AO CLIENTE
+            05 CLIENTES-LIMITECREDITO PIC 9(07)V99 VALUE ZEROS.

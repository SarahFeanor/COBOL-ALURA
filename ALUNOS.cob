@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNOS.
+      ************************************
+      * AREA DE COMENTARIOS -REMARK
+      * AUTHOR = SARAH
+      * OBJETIVO: PROCESSAR EM LOTE A MEDIA DE UMA TURMA INTEIRA,
+      *           LIDA DE UM ARQUIVO DE ALUNOS (NOME + 02 NOTAS)
+      *           REAPROVEITANDO A LOGICA DE MEDIA/EVALUATE
+      *           JA UTILIZADA EM PROGCOB09
+      * DATA = 09/08/2026
+      * ALTERADO = 09/08/2026 - SARAH - GRAVA HISTORICO PERMANENTE POR
+      *            ALUNO/PERIODO EM ALUNOS.HST, PARA CONSULTA DE
+      *            VARIOS PERIODOS ALEM DA EXECUCAO ATUAL
+      ************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-TURMA ASSIGN TO 'ALUNOS.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS ALUNOS-STATUS.
+           SELECT ALUNOS-RESULTADO ASSIGN TO 'ALUNOS.RPT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RESULTADO-STATUS.
+           SELECT ALUNOS-HIST ASSIGN TO 'ALUNOS.HST'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS HIST-CHAVE
+             FILE STATUS IS HIST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS-TURMA.
+       01 ALUNO-REG.
+            05 ALU-NOME  PIC X(30).
+            05 ALU-NOTA1 PIC 9(02).
+            05 ALU-NOTA2 PIC 9(02).
+
+       FD ALUNOS-RESULTADO.
+       01 RESULTADO-LINHA PIC X(80).
+
+       FD ALUNOS-HIST.
+       01 HIST-REG.
+      *    CHAVE PRIMARIA - ALUNO + PERIODO LETIVO
+            05 HIST-CHAVE.
+                10 HIST-NOME     PIC X(30).
+                10 HIST-TERM     PIC X(06).
+            05 HIST-NOTA1        PIC 9(02).
+            05 HIST-NOTA2        PIC 9(02).
+            05 HIST-MEDIA        PIC 9(02)V9.
+            05 HIST-SITUACAO     PIC X(18).
+
+       WORKING-STORAGE SECTION.
+       77 ALUNOS-STATUS     PIC 9(02).
+       77 RESULTADO-STATUS  PIC 9(02).
+       77 WRK-FIMARQ        PIC X(01) VALUE 'N'.
+           88 FIM-ALUNOS VALUE 'S'.
+       77 WRK-MEDIA         PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-SITUACAO      PIC X(18) VALUE SPACES.
+       77 WRK-QTALUNOS      PIC 9(05) VALUE 0.
+       77 WRK-SOMA-MEDIAS   PIC 9(07)V9 VALUE ZEROS.
+       77 WRK-MEDIA-TURMA   PIC 9(02)V9 VALUE ZEROS.
+       77 HIST-STATUS       PIC 9(02).
+       77 WRK-TERM          PIC X(06) VALUE SPACES.
+       77 WRK-DATA-SISTEMA  PIC 9(08) VALUE ZEROS.
+
+       01 RESULTADO-DETALHE.
+           05 RES-NOME     PIC X(30).
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 RES-MEDIA    PIC ZZ,9.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 RES-SITUACAO PIC X(18).
+
+       01 RESULTADO-RODAPE.
+           05 FILLER          PIC X(20) VALUE 'MEDIA DA TURMA.....:'.
+           05 RES-MEDIA-TURMA PIC ZZ,9.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 FILLER          PIC X(20) VALUE 'TOTAL DE ALUNOS....:'.
+           05 RES-QTALUNOS    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL FIM-ALUNOS.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            ACCEPT WRK-TERM FROM ENVIRONMENT 'ALUNOS_TERM'.
+            IF WRK-TERM = SPACES
+                ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+                MOVE WRK-DATA-SISTEMA (1:4) TO WRK-TERM
+            END-IF.
+            OPEN INPUT  ALUNOS-TURMA.
+            IF ALUNOS-STATUS NOT = 0
+                DISPLAY 'ALUNOS: NAO FOI POSSIVEL ABRIR ALUNOS.DAT'
+                MOVE 'S' TO WRK-FIMARQ
+                MOVE 16 TO RETURN-CODE
+            ELSE
+                OPEN OUTPUT ALUNOS-RESULTADO
+                IF RESULTADO-STATUS NOT = 0
+                    DISPLAY 'ALUNOS: NAO FOI POSSIVEL ABRIR ALUNOS.RPT'
+                    MOVE 'S' TO WRK-FIMARQ
+                    MOVE 16 TO RETURN-CODE
+                ELSE
+                    OPEN I-O ALUNOS-HIST
+                    IF HIST-STATUS = 35
+                        OPEN OUTPUT ALUNOS-HIST
+                        CLOSE ALUNOS-HIST
+                        OPEN I-O ALUNOS-HIST
+                    END-IF
+                    PERFORM 1100-LER-ALUNO
+                END-IF
+            END-IF.
+
+       1100-LER-ALUNO.
+            READ ALUNOS-TURMA
+                AT END MOVE 'S' TO WRK-FIMARQ
+            END-READ.
+
+       2000-PROCESSAR.
+            COMPUTE WRK-MEDIA = (ALU-NOTA1 + ALU-NOTA2) / 2.
+            EVALUATE WRK-MEDIA
+              WHEN 10
+                MOVE 'APROVADO + BONUS  ' TO WRK-SITUACAO
+              WHEN 6 THRU 9,9
+                MOVE 'APROVADO          ' TO WRK-SITUACAO
+              WHEN 2 THRU 5,9
+                MOVE 'RECUPERACAO       ' TO WRK-SITUACAO
+              WHEN OTHER
+                MOVE 'REPROVADO         ' TO WRK-SITUACAO
+            END-EVALUATE.
+            ADD 1 TO WRK-QTALUNOS.
+            ADD WRK-MEDIA TO WRK-SOMA-MEDIAS.
+            MOVE ALU-NOME     TO RES-NOME.
+            MOVE WRK-MEDIA    TO RES-MEDIA.
+            MOVE WRK-SITUACAO TO RES-SITUACAO.
+            MOVE RESULTADO-DETALHE TO RESULTADO-LINHA.
+            WRITE RESULTADO-LINHA.
+            PERFORM 2100-GRAVAR-HISTORICO.
+            PERFORM 1100-LER-ALUNO.
+
+       2100-GRAVAR-HISTORICO.
+            MOVE ALU-NOME     TO HIST-NOME.
+            MOVE WRK-TERM     TO HIST-TERM.
+            READ ALUNOS-HIST
+              INVALID KEY
+                MOVE ALU-NOTA1    TO HIST-NOTA1
+                MOVE ALU-NOTA2    TO HIST-NOTA2
+                MOVE WRK-MEDIA    TO HIST-MEDIA
+                MOVE WRK-SITUACAO TO HIST-SITUACAO
+                WRITE HIST-REG
+              NOT INVALID KEY
+                MOVE ALU-NOTA1    TO HIST-NOTA1
+                MOVE ALU-NOTA2    TO HIST-NOTA2
+                MOVE WRK-MEDIA    TO HIST-MEDIA
+                MOVE WRK-SITUACAO TO HIST-SITUACAO
+                REWRITE HIST-REG
+            END-READ.
+
+       3000-FINALIZAR.
+            IF WRK-QTALUNOS > 0
+                COMPUTE WRK-MEDIA-TURMA = WRK-SOMA-MEDIAS / WRK-QTALUNOS
+            END-IF.
+            MOVE WRK-MEDIA-TURMA TO RES-MEDIA-TURMA.
+            MOVE WRK-QTALUNOS    TO RES-QTALUNOS.
+            MOVE RESULTADO-RODAPE TO RESULTADO-LINHA.
+            WRITE RESULTADO-LINHA.
+            CLOSE ALUNOS-TURMA.
+            CLOSE ALUNOS-RESULTADO.
+            CLOSE ALUNOS-HIST.

@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRETECALC.
+      ************************************
+      * AREA DE COMENTARIOS -REMARK
+      * AUTHOR = SARAH
+      * OBJETIVO: SUBROTINA CHAMAVEL QUE CENTRALIZA A TABELA DE
+      *           FRETE POR UF (ANTES DUPLICADA DENTRO DE
+      *           PROGCOB10), PARA QUE QUALQUER PROGRAMA QUE
+      *           PRECISE COTAR FRETE USE A MESMA TABELA
+      * DATA = 09/08/2026
+      * ALTERADO = 09/08/2026 - SARAH - LE FRETE.CFG (MULTIPLICADOR
+      *            POR UF, FRETE MINIMO, PERCENTUAL DE SOBRETAXA)
+      *            PARA QUE O FINANCEIRO AJUSTE A POLITICA DE FRETE
+      *            SEM PRECISAR DE RECOMPILACAO
+      ************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRT-REGRAS ASSIGN TO 'FRETE.CFG'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FRT-CFG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FRT-REGRAS.
+       01 FRT-CFG-LINHA.
+           05 FRT-CFG-UF         PIC X(02).
+           05 FRT-CFG-MULTIPLIC  PIC 9(01)V99.
+           05 FRT-CFG-MINIMO     PIC 9(06)V99.
+           05 FRT-CFG-SOBRETAXA  PIC 9(02)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FRT-CFG-STATUS    PIC 9(02).
+       77 WRK-CFG-CARREGADO PIC X(01) VALUE 'N'.
+           88 CFG-CARREGADO VALUE 'S'.
+       77 WRK-CFG-QTD       PIC 9(03) VALUE 0.
+       77 WRK-CFG-IX        PIC 9(03) VALUE 0.
+       77 WRK-CFG-ACHADO    PIC X(01) VALUE 'N'.
+           88 CFG-ACHADO    VALUE 'S'.
+       01 TAB-CFG-REGRAS.
+      *    TABELA CARREGADA DE FRETE.CFG UMA UNICA VEZ POR RUN-UNIT,
+      *    PARA NAO REABRIR/RELER O ARQUIVO EM TODA CHAMADA DE
+      *    FRETECALC QUANDO UM PROGRAMA COTA FRETE LINHA A LINHA
+      *    (EX.: PROGCOB10 SOBRE UM ARQUIVO DE PEDIDOS)
+           05 TAB-CFG-REGRA OCCURS 50 TIMES.
+               10 TAB-CFG-UF         PIC X(02).
+               10 TAB-CFG-MULTIPLIC  PIC 9(01)V99.
+               10 TAB-CFG-MINIMO     PIC 9(06)V99.
+               10 TAB-CFG-SOBRETAXA  PIC 9(02)V99.
+       LINKAGE SECTION.
+       01 FRT-UF     PIC X(02).
+       01 FRT-VALOR  PIC 9(06)V99.
+       01 FRT-FRETE  PIC 9(06)V99.
+
+       PROCEDURE DIVISION USING FRT-UF FRT-VALOR FRT-FRETE.
+       0001-PRINCIPAL SECTION.
+            PERFORM 2000-CALCULAR.
+            PERFORM 3000-APLICAR-REGRAS.
+            GOBACK.
+
+       2000-CALCULAR.
+      *    TABELA DE FRETE POR UF - 27 UNIDADES DA FEDERACAO
+           EVALUATE FRT-UF
+               WHEN 'SP'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,05
+               WHEN 'RJ'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,10
+               WHEN 'MG'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,15
+               WHEN 'ES'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,12
+               WHEN 'PR'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,15
+               WHEN 'SC'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,17
+               WHEN 'RS'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,20
+               WHEN 'DF'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,20
+               WHEN 'GO'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,22
+               WHEN 'MT'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,25
+               WHEN 'MS'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,25
+               WHEN 'BA'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,25
+               WHEN 'SE'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,27
+               WHEN 'AL'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,27
+               WHEN 'PE'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,28
+               WHEN 'PB'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,28
+               WHEN 'RN'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,28
+               WHEN 'CE'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,30
+               WHEN 'PI'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,30
+               WHEN 'MA'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,32
+               WHEN 'PA'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,35
+               WHEN 'AP'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,38
+               WHEN 'AM'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,40
+               WHEN 'RR'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,45
+               WHEN 'RO'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,40
+               WHEN 'AC'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,45
+               WHEN 'TO'
+                   COMPUTE FRT-FRETE = FRT-VALOR * 1,30
+               WHEN OTHER
+                   MOVE ZEROS TO FRT-FRETE
+           END-EVALUATE.
+
+       3000-APLICAR-REGRAS.
+      *    FRETE.CFG E OPCIONAL - SEM O ARQUIVO OU SEM UMA LINHA
+      *    PARA A UF, A TABELA FIXA EM 2000-CALCULAR CONTINUA VALENDO
+           IF NOT CFG-CARREGADO
+               PERFORM 3050-CARREGAR-REGRAS
+               SET CFG-CARREGADO TO TRUE
+           END-IF.
+           MOVE 'N' TO WRK-CFG-ACHADO.
+           PERFORM VARYING WRK-CFG-IX FROM 1 BY 1
+                   UNTIL WRK-CFG-IX > WRK-CFG-QTD OR CFG-ACHADO
+               IF TAB-CFG-UF(WRK-CFG-IX) = FRT-UF
+                   SET CFG-ACHADO TO TRUE
+                   COMPUTE FRT-FRETE = FRT-VALOR *
+                       TAB-CFG-MULTIPLIC(WRK-CFG-IX)
+                   IF TAB-CFG-SOBRETAXA(WRK-CFG-IX) > 0
+                       COMPUTE FRT-FRETE = FRT-FRETE +
+                           (FRT-FRETE * TAB-CFG-SOBRETAXA(WRK-CFG-IX)
+                               / 100)
+                   END-IF
+                   IF FRT-FRETE < TAB-CFG-MINIMO(WRK-CFG-IX)
+                       MOVE TAB-CFG-MINIMO(WRK-CFG-IX) TO FRT-FRETE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3050-CARREGAR-REGRAS.
+           MOVE 0 TO WRK-CFG-QTD.
+           OPEN INPUT FRT-REGRAS.
+           IF FRT-CFG-STATUS = 0
+               PERFORM 3100-LER-REGRA
+               PERFORM UNTIL FRT-CFG-STATUS NOT = 0
+                   IF WRK-CFG-QTD < 50
+                       ADD 1 TO WRK-CFG-QTD
+                       MOVE FRT-CFG-UF        TO
+                           TAB-CFG-UF(WRK-CFG-QTD)
+                       MOVE FRT-CFG-MULTIPLIC  TO
+                           TAB-CFG-MULTIPLIC(WRK-CFG-QTD)
+                       MOVE FRT-CFG-MINIMO     TO
+                           TAB-CFG-MINIMO(WRK-CFG-QTD)
+                       MOVE FRT-CFG-SOBRETAXA  TO
+                           TAB-CFG-SOBRETAXA(WRK-CFG-QTD)
+                   END-IF
+                   PERFORM 3100-LER-REGRA
+               END-PERFORM
+               CLOSE FRT-REGRAS
+           END-IF.
+
+       3100-LER-REGRA.
+           READ FRT-REGRAS
+               AT END CONTINUE
+           END-READ.

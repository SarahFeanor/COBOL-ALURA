@@ -1,45 +1,100 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB10.
-      ************************************
-      * AREA DE COMENTARIOS -REMARK
-      * AUTHOR = SARAH
-      * OBJETIVO: RECEBER PRODUTO VALOR - CALCULAR FRETE
-      * UTILIZAR O COMANDO EVALUATE
-      * DATA = 17/03/2023
-      ************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           77 WRK-PRODUTO PIC X(20)    VALUE SPACES.
-           77 WRK-UF      PIC X(20)    VALUE SPACES.
-           77 WRK-VALOR   PIC 9(06)V99 VALUE ZEROS.
-           77 WRK-FRETE   PIC 9(04)V99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-           DISPLAY "PRODUTO....."
-           ACCEPT WRK-PRODUTO.
-
-           DISPLAY "VALOR....."
-           ACCEPT WRK-VALOR.
-
-           DISPLAY "ESTADO A ENTREGAR...."
-           ACCEPT WRK-UF.
-
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-               WHEN OTHER
-                   DISPLAY 'NAO ENTREGAMOS PARA ESSE ESTADO.'
-           END-EVALUATE.
-           DISPLAY '=============='.
-               IF WRK-FRETE NOT EQUAL 0
-                   DISPLAY 'VALOR DO FRETE COM O PRODUTO.....' WRK-FRETE
-               END-IF.
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB10.
+      ************************************
+      * AREA DE COMENTARIOS -REMARK
+      * AUTHOR = SARAH
+      * OBJETIVO: PROCESSAR EM LOTE UM ARQUIVO DE PEDIDOS
+      *           (PRODUTO, VALOR, UF DE ENTREGA), CALCULANDO
+      *           O FRETE DE CADA UM E GRAVANDO O ARQUIVO DE
+      *           EMBARQUE COM O FRETE JA COMPUTADO
+      * UTILIZAR O COMANDO EVALUATE
+      * DATA = 17/03/2023
+      * ALTERADO = 09/08/2026 - SARAH - TRANSFORMADO EM LOTE,
+      *            TABELA DE FRETE AMPLIADA PARA AS 27 UFS
+      * ALTERADO = 09/08/2026 - SARAH - TABELA DE FRETE MOVIDA
+      *            PARA A SUBROTINA FRETECALC (CALL)
+      ************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO 'PEDIDOS.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PEDIDOS-STATUS.
+           SELECT EMBARQUE ASSIGN TO 'EMBARQUE.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS EMBARQUE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PEDIDOS.
+       01 PEDIDO-REG.
+            05 PED-FONE    PIC 9(09).
+            05 PED-PRODUTO PIC X(20).
+            05 PED-VALOR   PIC 9(06)V99.
+            05 PED-UF      PIC X(02).
+
+       FD EMBARQUE.
+       01 EMBARQUE-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 PEDIDOS-STATUS  PIC 9(02).
+       77 EMBARQUE-STATUS PIC 9(02).
+       77 WRK-FIMARQ       PIC X(01) VALUE 'N'.
+           88 FIM-PEDIDOS VALUE 'S'.
+       77 WRK-FRETE        PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-QTPEDIDOS    PIC 9(05) VALUE 0.
+       77 WRK-QTREJEITADOS PIC 9(05) VALUE 0.
+
+       01 EMBARQUE-DETALHE.
+           05 EMB-FONE     PIC 9(09).
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 EMB-PRODUTO  PIC X(20).
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 EMB-UF       PIC X(02).
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 EMB-VALOR    PIC ZZZ.ZZZ,ZZ.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 EMB-FRETE    PIC ZZZ.ZZZ,ZZ.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL FIM-PEDIDOS.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT  PEDIDOS.
+            OPEN OUTPUT EMBARQUE.
+            PERFORM 1100-LER-PEDIDO.
+
+       1100-LER-PEDIDO.
+            READ PEDIDOS
+                AT END MOVE 'S' TO WRK-FIMARQ
+            END-READ.
+
+       2000-PROCESSAR.
+           CALL 'FRETECALC' USING PED-UF PED-VALOR WRK-FRETE.
+           IF WRK-FRETE = ZEROS
+               ADD 1 TO WRK-QTREJEITADOS
+               DISPLAY 'NAO ENTREGAMOS PARA ESSE ESTADO - FONE '
+                       PED-FONE ' UF ' PED-UF
+           END-IF.
+           ADD 1 TO WRK-QTPEDIDOS.
+           MOVE PED-FONE    TO EMB-FONE.
+           MOVE PED-PRODUTO TO EMB-PRODUTO.
+           MOVE PED-UF      TO EMB-UF.
+           MOVE PED-VALOR   TO EMB-VALOR.
+           MOVE WRK-FRETE   TO EMB-FRETE.
+           MOVE EMBARQUE-DETALHE TO EMBARQUE-LINHA.
+           WRITE EMBARQUE-LINHA.
+           PERFORM 1100-LER-PEDIDO.
+
+       3000-FINALIZAR.
+            CLOSE PEDIDOS.
+            CLOSE EMBARQUE.
+            DISPLAY '===== PROGCOB10 - RESUMO DO EMBARQUE ====='.
+            DISPLAY 'PEDIDOS PROCESSADOS..: ' WRK-QTPEDIDOS.
+            DISPLAY 'PEDIDOS REJEITADOS...: ' WRK-QTREJEITADOS.

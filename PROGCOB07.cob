@@ -1,10 +1,13 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB06.
+       PROGRAM-ID. PROGCOB07.
       ************************************
       * AREA DE COMENTARIOS -REMARK
       * AUTHOR = SARAH
       * OBJETIVO: USO DO SINAL + OU - USANDO O S
       * DATA = 14/03/2023
+      * ALTERADO = 09/08/2026 - SARAH - PROGRAM-ID CORRIGIDO DE
+      *            PROGCOB06 PARA PROGCOB07 (COLIDIA COM O
+      *            PROGCOB06.cob REAL)
       ************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.

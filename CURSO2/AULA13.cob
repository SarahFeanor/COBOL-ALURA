@@ -12,6 +12,8 @@
        77 WRK-OPCAO  PIC X(1).
        77 WRK-MODULO PIC X(25).
        77 WRK-TECLA PIC X(1).
+       77 WRK-TERM-LINHAS  PIC 9(03) VALUE 0.
+       77 WRK-TERM-COLUNAS PIC 9(03) VALUE 0.
        
        
        SCREEN SECTION.
@@ -25,7 +27,7 @@
                               FROM 'SISTEMA DE CLIENTES '.
                 10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                    BACKGROUND-COLOR 1 FROM WRK-MODULO.
-       01 MENU.
+       01 MENU-PRINCIPAL.
             05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
             05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
             05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
@@ -37,14 +39,29 @@
             
        PROCEDURE DIVISION.
        0001-PRINCIPAL SECTION.
+            PERFORM 0450-VALIDAR-TERMINAL.
             PERFORM 1000-INICIAR.
             PERFORM 2000-PROCESSAR.
             PERFORM 3000-FINALIZAR.
             STOP RUN.
-            
-       1000-INICIAR.  
-            DISPLAY TELA. 
-            ACCEPT MENU.
+
+       0450-VALIDAR-TERMINAL.
+      *    A TELA MAIS EXIGENTE (MENU + LINHA 16 DE ERRO) PRECISA DE
+      *    PELO MENOS 17 LINHAS E 60 COLUNAS
+            ACCEPT WRK-TERM-LINHAS FROM ENVIRONMENT 'LINES'.
+            ACCEPT WRK-TERM-COLUNAS FROM ENVIRONMENT 'COLUMNS'.
+            IF WRK-TERM-LINHAS > 0 AND WRK-TERM-LINHAS < 17
+                DISPLAY 'ATENCAO: TERMINAL COM MENOS DE 17 LINHAS'
+                DISPLAY 'O MENU PODE SER CORTADO'
+            END-IF.
+            IF WRK-TERM-COLUNAS > 0 AND WRK-TERM-COLUNAS < 60
+                DISPLAY 'ATENCAO: TERMINAL COM MENOS DE 60 COLUNAS'
+                DISPLAY 'OS CAMPOS DA TELA PODEM SER CORTADOS'
+            END-IF.
+
+       1000-INICIAR.
+            DISPLAY TELA.
+            ACCEPT MENU-PRINCIPAL.
        2000-PROCESSAR.
             EVALUATE WRK-OPCAO
               WHEN 1 
@@ -59,9 +76,10 @@
                 CONTINUE
               WHEN OTHER
                 IF WRK-OPCAO NOT EQUAL 'X'
-                    DISPLAY 'ENTRE COM OPCAO CORRETA'
-                END-IF    
-            END-EVALUATE. 
+                    DISPLAY 'ENTRE COM OPCAO CORRETA' AT 1615
+                    ACCEPT WRK-TECLA AT 1620
+                END-IF
+            END-EVALUATE.
            
             
             

@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIECSVI.
+      *******************************************
+      * AULA:      CARGA DE CLIENTES VIA CSV
+      * OBJETIVO:  LER UM ARQUIVO TEXTO SEPARADO POR VIRGULA
+      *            (TELEFONE,NOME,EMAIL - MESMA ORDEM DE COLUNAS
+      *            GRAVADA POR CLIECSVE.cob) E GRAVAR CADA LINHA
+      *            EM CLIENTES.DAT USANDO A MESMA VALIDACAO
+      *            DE 5000-INCLUIR (CHAVE E E-MAIL DUPLICADOS),
+      *            REJEITANDO O QUE NAO PASSAR PARA UM ARQUIVO
+      *            DE EXCECOES
+      * AUTHOR  :  SARAH
+      * DATA:      09/08/2026
+      ******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-DAT
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME
+               WITH DUPLICATES
+             ALTERNATE RECORD KEY IS CLIENTES-EMAIL
+               WITH DUPLICATES.
+           SELECT CSV-ENTRADA ASSIGN TO 'CLIENTES-IN.CSV'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CSV-STATUS.
+           SELECT CLIENTES-EXC ASSIGN TO 'CLIECSVI.EXC'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS EXC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIENTES.
+
+       FD CSV-ENTRADA.
+       01 CSV-LINHA PIC X(120).
+
+       FD CLIENTES-EXC.
+       01 EXC-LINHA PIC X(140).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-CLIENTES-DAT PIC X(80) VALUE SPACES.
+       77 CLIENTES-STATUS  PIC 9(02).
+       77 CSV-STATUS       PIC 9(02).
+       77 EXC-STATUS       PIC 9(02).
+       77 WRK-FIMARQ       PIC X(01) VALUE 'N'.
+           88 FIM-CSV VALUE 'S'.
+       77 WRK-NOME-CSV     PIC X(30) VALUE SPACES.
+       77 WRK-FONE-CSV     PIC X(09) VALUE SPACES.
+       77 WRK-EMAIL-CSV    PIC X(40) VALUE SPACES.
+       77 WRK-MOTIVO       PIC X(30) VALUE SPACES.
+       77 WRK-QTLIDAS      PIC 9(05) VALUE 0.
+       77 WRK-QTINCLUIDAS  PIC 9(05) VALUE 0.
+       77 WRK-QTREJEITADAS PIC 9(05) VALUE 0.
+       77 WRK-EMAIL-OK     PIC X(01) VALUE 'S'.
+           88 EMAIL-VALIDO   VALUE 'S'.
+           88 EMAIL-INVALIDO VALUE 'N'.
+       77 WRK-VIU-ESPACO   PIC X(01) VALUE 'N'.
+       77 WRK-VIU-PONTO    PIC X(01) VALUE 'N'.
+       77 WRK-POS-ARROBA   PIC 9(02) VALUE 0.
+       77 WRK-IX-EMAIL     PIC 9(02) VALUE 0.
+       77 WRK-FONE-OK      PIC X(01) VALUE 'S'.
+           88 FONE-VALIDO   VALUE 'S'.
+           88 FONE-INVALIDO VALUE 'N'.
+       77 WRK-FONE-MINIMO  PIC 9(09) VALUE 1000000.
+
+       01 EXC-DETALHE.
+           05 EXC-NOME     PIC X(30).
+           05 FILLER       PIC X(01) VALUE ','.
+           05 EXC-FONE     PIC X(09).
+           05 FILLER       PIC X(01) VALUE ','.
+           05 EXC-EMAIL    PIC X(40).
+           05 FILLER       PIC X(01) VALUE ','.
+           05 EXC-MOTIVO   PIC X(30).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL FIM-CSV.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            ACCEPT WRK-CLIENTES-DAT FROM ENVIRONMENT 'CLIENTES_DAT'.
+            IF WRK-CLIENTES-DAT = SPACES
+                MOVE 'E:\COBOL\CLIENTES.DAT' TO WRK-CLIENTES-DAT
+            END-IF.
+            OPEN I-O CLIENTES.
+            IF CLIENTES-STATUS = 35
+                OPEN OUTPUT CLIENTES
+                CLOSE CLIENTES
+                OPEN I-O CLIENTES
+            END-IF.
+            OPEN INPUT  CSV-ENTRADA.
+            OPEN OUTPUT CLIENTES-EXC.
+            IF CSV-STATUS NOT = 0
+                DISPLAY 'CLIECSVI: NAO ABRIU CLIENTES-IN.CSV'
+                MOVE 'S' TO WRK-FIMARQ
+            ELSE
+      *        DESCARTA A LINHA DE CABECALHO (TELEFONE,NOME,EMAIL)
+                PERFORM 1100-LER-LINHA
+                IF NOT FIM-CSV
+                    PERFORM 1100-LER-LINHA
+                END-IF
+            END-IF.
+
+       1100-LER-LINHA.
+            READ CSV-ENTRADA
+                AT END MOVE 'S' TO WRK-FIMARQ
+            END-READ.
+
+      *    MESMAS REGRAS DE 1300-VALIDAR-EMAIL/1400-VALIDAR-FONE DE
+      *    AULA11.COB - NAO HA COMO CHAMA-LAS DIRETO (SAO PARAGRAFOS
+      *    DE UM PROGRAMA COM SCREEN SECTION), ENTAO A LOGICA E
+      *    REPETIDA AQUI SOBRE OS MESMOS CAMPOS DE CLIENTES-REG
+       1300-VALIDAR-EMAIL.
+            MOVE 'S' TO WRK-EMAIL-OK.
+            MOVE 'N' TO WRK-VIU-ESPACO.
+            MOVE 0   TO WRK-POS-ARROBA.
+            IF CLIENTES-EMAIL = SPACES
+                MOVE 'N' TO WRK-EMAIL-OK
+            ELSE
+                PERFORM VARYING WRK-IX-EMAIL FROM 1 BY 1
+                        UNTIL WRK-IX-EMAIL > 40
+                    IF CLIENTES-EMAIL(WRK-IX-EMAIL:1) = SPACE
+                        MOVE 'S' TO WRK-VIU-ESPACO
+                    ELSE
+                        IF WRK-VIU-ESPACO = 'S'
+                            MOVE 'N' TO WRK-EMAIL-OK
+                        END-IF
+                        IF CLIENTES-EMAIL(WRK-IX-EMAIL:1) = '@'
+                            IF WRK-POS-ARROBA NOT = 0
+                                MOVE 'N' TO WRK-EMAIL-OK
+                            ELSE
+                                MOVE WRK-IX-EMAIL TO WRK-POS-ARROBA
+                            END-IF
+                        END-IF
+                    END-IF
+                END-PERFORM
+                IF WRK-POS-ARROBA = 0
+                    MOVE 'N' TO WRK-EMAIL-OK
+                ELSE
+                    MOVE 'N' TO WRK-VIU-PONTO
+                    PERFORM VARYING WRK-IX-EMAIL FROM WRK-POS-ARROBA
+                            BY 1 UNTIL WRK-IX-EMAIL > 40
+                        IF CLIENTES-EMAIL(WRK-IX-EMAIL:1) = '.'
+                            MOVE 'S' TO WRK-VIU-PONTO
+                        END-IF
+                    END-PERFORM
+                    IF WRK-VIU-PONTO = 'N'
+                        MOVE 'N' TO WRK-EMAIL-OK
+                    END-IF
+                END-IF
+            END-IF.
+
+       1400-VALIDAR-FONE.
+            MOVE 'S' TO WRK-FONE-OK.
+            IF CLIENTES-FONE = ZEROS
+               OR CLIENTES-FONE < WRK-FONE-MINIMO
+                MOVE 'N' TO WRK-FONE-OK
+            END-IF.
+
+       2000-PROCESSAR.
+            ADD 1 TO WRK-QTLIDAS.
+            UNSTRING CSV-LINHA DELIMITED BY ','
+                INTO WRK-FONE-CSV WRK-NOME-CSV WRK-EMAIL-CSV
+            END-UNSTRING.
+            IF WRK-FONE-CSV IS NOT NUMERIC OR WRK-FONE-CSV = SPACES
+                ADD 1 TO WRK-QTREJEITADAS
+                MOVE 'TELEFONE INVALIDO' TO WRK-MOTIVO
+                PERFORM 9000-GRAVAR-EXCECAO
+            ELSE
+                MOVE WRK-FONE-CSV  TO CLIENTES-FONE
+                MOVE WRK-NOME-CSV  TO CLIENTES-NOME
+                MOVE WRK-EMAIL-CSV TO CLIENTES-EMAIL
+                PERFORM 1400-VALIDAR-FONE
+                PERFORM 1300-VALIDAR-EMAIL
+                IF FONE-INVALIDO
+                    ADD 1 TO WRK-QTREJEITADAS
+                    MOVE 'TELEFONE ABAIXO DO MINIMO' TO WRK-MOTIVO
+                    PERFORM 9000-GRAVAR-EXCECAO
+                ELSE IF EMAIL-INVALIDO
+                    ADD 1 TO WRK-QTREJEITADAS
+                    MOVE 'E-MAIL EM FORMATO INVALIDO' TO WRK-MOTIVO
+                    PERFORM 9000-GRAVAR-EXCECAO
+                ELSE
+                START CLIENTES KEY IS EQUAL CLIENTES-EMAIL
+                  INVALID KEY
+                    SET ATIVO TO TRUE
+                    ACCEPT CLIENTES-DATACADASTRO FROM DATE YYYYMMDD
+                    WRITE CLIENTES-REG
+                      INVALID KEY
+                        ADD 1 TO WRK-QTREJEITADAS
+                        MOVE 'TELEFONE JA CADASTRADO' TO WRK-MOTIVO
+                        PERFORM 9000-GRAVAR-EXCECAO
+                      NOT INVALID KEY
+                        ADD 1 TO WRK-QTINCLUIDAS
+                    END-WRITE
+                  NOT INVALID KEY
+                    ADD 1 TO WRK-QTREJEITADAS
+                    MOVE 'E-MAIL JA CADASTRADO' TO WRK-MOTIVO
+                    PERFORM 9000-GRAVAR-EXCECAO
+                END-START
+                END-IF
+                END-IF
+            END-IF.
+            PERFORM 1100-LER-LINHA.
+
+       9000-GRAVAR-EXCECAO.
+            MOVE WRK-NOME-CSV  TO EXC-NOME.
+            MOVE WRK-FONE-CSV  TO EXC-FONE.
+            MOVE WRK-EMAIL-CSV TO EXC-EMAIL.
+            MOVE WRK-MOTIVO    TO EXC-MOTIVO.
+            MOVE EXC-DETALHE TO EXC-LINHA.
+            WRITE EXC-LINHA.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES.
+            CLOSE CSV-ENTRADA.
+            CLOSE CLIENTES-EXC.
+            DISPLAY '===== CLIECSVI - RESUMO DA CARGA CSV ====='.
+            DISPLAY 'LINHAS LIDAS.........: ' WRK-QTLIDAS.
+            DISPLAY 'INCLUSOES............: ' WRK-QTINCLUIDAS.
+            DISPLAY 'REJEITADAS...........: ' WRK-QTREJEITADAS.

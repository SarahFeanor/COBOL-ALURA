@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIEDUPE.
+      *******************************************
+      * AULA:      VARREDURA DE POSSIVEIS DUPLICATAS
+      * OBJETIVO:  CLIENTES-FONE E CHAVE PRIMARIA, ENTAO O ARQUIVO
+      *            NUNCA TEM DOIS REGISTROS COM O MESMO TELEFONE -
+      *            MAS O MESMO CLIENTE PODE TER SIDO RECADASTRADO
+      *            COM UM TELEFONE DIFERENTE. VARRE CLIENTES.DAT
+      *            PELAS CHAVES ALTERNADAS NOME E EMAIL PROCURANDO
+      *            REGISTROS VIZINHOS COM O MESMO NOME OU EMAIL E
+      *            TELEFONES DIFERENTES - PASSO DO JOB NOTURNO
+      * AUTHOR  :  SARAH
+      * DATA:      09/08/2026
+      ******************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-DAT
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME
+               WITH DUPLICATES
+             ALTERNATE RECORD KEY IS CLIENTES-EMAIL
+               WITH DUPLICATES.
+           SELECT CLIENTES-DUP ASSIGN TO 'CLIENTES.DUP'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS DUP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIENTES.
+
+       FD CLIENTES-DUP.
+       01 DUP-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-CLIENTES-DAT PIC X(80) VALUE SPACES.
+       77 CLIENTES-STATUS  PIC 9(02).
+       77 DUP-STATUS       PIC 9(02).
+       77 WRK-QTDUPLIC     PIC 9(05) VALUE 0.
+       77 WRK-ABRIU-OK     PIC X(01) VALUE 'N'.
+           88 ABRIU-COM-SUCESSO VALUE 'S'.
+       77 WRK-PRIMEIRO     PIC X(01) VALUE 'S'.
+           88 PRIMEIRO-REGISTRO VALUE 'S'.
+       77 WRK-NOME-ANT     PIC X(30) VALUE SPACES.
+       77 WRK-EMAIL-ANT    PIC X(40) VALUE SPACES.
+       77 WRK-FONE-ANT     PIC 9(09) VALUE 0.
+
+       01 DUP-DETALHE.
+           05 FILLER      PIC X(21) VALUE 'POSSIVEL DUPLICATA - '.
+           05 DUP-CAMPO   PIC X(05).
+           05 FILLER      PIC X(10) VALUE ' IGUAL - '.
+           05 FILLER      PIC X(09) VALUE 'FONE 1: '.
+           05 DUP-FONE1   PIC 9(09).
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 FILLER      PIC X(09) VALUE 'FONE 2: '.
+           05 DUP-FONE2   PIC 9(09).
+
+       01 DUP-RODAPE.
+           05 FILLER       PIC X(23) VALUE 'POSSIVEIS DUPLICATAS: '.
+           05 DUP-TOTAL    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            IF ABRIU-COM-SUCESSO
+                PERFORM 2000-VARRER-POR-NOME
+                PERFORM 2500-VARRER-POR-EMAIL
+            END-IF.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            ACCEPT WRK-CLIENTES-DAT FROM ENVIRONMENT 'CLIENTES_DAT'.
+            IF WRK-CLIENTES-DAT = SPACES
+                MOVE 'E:\COBOL\CLIENTES.DAT' TO WRK-CLIENTES-DAT
+            END-IF.
+            OPEN INPUT CLIENTES.
+            IF CLIENTES-STATUS = 0
+                SET ABRIU-COM-SUCESSO TO TRUE
+                OPEN OUTPUT CLIENTES-DUP
+            ELSE
+                DISPLAY 'CLIEDUPE: NAO ABRIU CLIENTES.DAT'
+                MOVE 16 TO RETURN-CODE
+            END-IF.
+
+       2000-VARRER-POR-NOME.
+            SET PRIMEIRO-REGISTRO TO TRUE.
+            MOVE LOW-VALUES TO CLIENTES-NOME.
+            START CLIENTES KEY IS NOT LESS THAN CLIENTES-NOME
+                INVALID KEY
+                    DISPLAY 'CLIEDUPE: CLIENTES.DAT VAZIO'.
+            IF CLIENTES-STATUS = 0
+                READ CLIENTES NEXT
+                PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                    IF NOT PRIMEIRO-REGISTRO
+                        IF CLIENTES-NOME = WRK-NOME-ANT
+                       AND CLIENTES-NOME NOT = SPACES
+                       AND CLIENTES-FONE NOT = WRK-FONE-ANT
+                            PERFORM 2100-GRAVAR-DUPLICATA-NOME
+                        END-IF
+                    END-IF
+                    MOVE CLIENTES-NOME TO WRK-NOME-ANT
+                    MOVE CLIENTES-FONE TO WRK-FONE-ANT
+                    MOVE 'N' TO WRK-PRIMEIRO
+                    READ CLIENTES NEXT
+                END-PERFORM
+            END-IF.
+
+       2100-GRAVAR-DUPLICATA-NOME.
+            ADD 1 TO WRK-QTDUPLIC.
+            MOVE 'NOME '           TO DUP-CAMPO.
+            MOVE WRK-FONE-ANT      TO DUP-FONE1.
+            MOVE CLIENTES-FONE     TO DUP-FONE2.
+            MOVE DUP-DETALHE TO DUP-LINHA.
+            WRITE DUP-LINHA.
+
+       2500-VARRER-POR-EMAIL.
+            SET PRIMEIRO-REGISTRO TO TRUE.
+            MOVE LOW-VALUES TO CLIENTES-EMAIL.
+            START CLIENTES KEY IS NOT LESS THAN CLIENTES-EMAIL
+                INVALID KEY
+                    DISPLAY 'CLIEDUPE: CLIENTES.DAT VAZIO'.
+            IF CLIENTES-STATUS = 0
+                READ CLIENTES NEXT
+                PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                    IF NOT PRIMEIRO-REGISTRO
+                        IF CLIENTES-EMAIL = WRK-EMAIL-ANT
+                       AND CLIENTES-FONE NOT = WRK-FONE-ANT
+                            PERFORM 2600-GRAVAR-DUPLICATA-EMAIL
+                        END-IF
+                    END-IF
+                    MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANT
+                    MOVE CLIENTES-FONE  TO WRK-FONE-ANT
+                    MOVE 'N' TO WRK-PRIMEIRO
+                    READ CLIENTES NEXT
+                END-PERFORM
+            END-IF.
+
+       2600-GRAVAR-DUPLICATA-EMAIL.
+            ADD 1 TO WRK-QTDUPLIC.
+            MOVE 'EMAIL'           TO DUP-CAMPO.
+            MOVE WRK-FONE-ANT      TO DUP-FONE1.
+            MOVE CLIENTES-FONE     TO DUP-FONE2.
+            MOVE DUP-DETALHE TO DUP-LINHA.
+            WRITE DUP-LINHA.
+
+       3000-FINALIZAR.
+            IF ABRIU-COM-SUCESSO
+                MOVE WRK-QTDUPLIC TO DUP-TOTAL
+                MOVE DUP-RODAPE TO DUP-LINHA
+                WRITE DUP-LINHA
+                CLOSE CLIENTES-DUP
+                CLOSE CLIENTES
+            END-IF.
+            DISPLAY '===== CLIEDUPE - VARREDURA DE DUPLICATAS ====='.
+            DISPLAY 'POSSIVEIS DUPLICATAS.: ' WRK-QTDUPLIC.

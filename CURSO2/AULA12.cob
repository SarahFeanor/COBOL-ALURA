@@ -9,27 +9,30 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO 'E:\COBOL\CLIENTES.DAT'
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-DAT
              ORGANIZATION IS INDEXED
-             ACCESS MODE IS RANDOM
+             ACCESS MODE IS DYNAMIC
              FILE STATUS IS CLIENTES-STATUS
-             RECORD KEY IS  CLIENTES-CHAVE.
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME
+               WITH DUPLICATES
+             ALTERNATE RECORD KEY IS CLIENTES-EMAIL
+               WITH DUPLICATES.
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01 CLIENTES-REG.
-            05 CLIENTES-CHAVE.
-                10 CLIENTES-FONE PIC 9(09).
-            05 CLIENTES-NOME     PIC X(30).
-            05 CLIENTES-EMAIL    PIC X(40).
+           COPY CLIENTES.
             
        
        
        WORKING-STORAGE SECTION.
+       77 WRK-CLIENTES-DAT PIC X(80) VALUE SPACES.
        77 WRK-OPCAO  PIC X(1).
        77 WRK-MODULO PIC X(25).
        77 WRK-TECLA PIC X(1).
        77 CLIENTES-STATUS PIC 9(02).
+       77 WRK-TERM-LINHAS  PIC 9(03) VALUE 0.
+       77 WRK-TERM-COLUNAS PIC 9(03) VALUE 0.
        
        
        SCREEN SECTION.
@@ -43,7 +46,7 @@
                               FROM 'SISTEMA DE CLIENTES '.
                 10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                    BACKGROUND-COLOR 1 FROM WRK-MODULO.
-       01 MENU.
+       01 MENU-PRINCIPAL.
             05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
             05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
             05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
@@ -67,12 +70,31 @@
             
        PROCEDURE DIVISION.
        0001-PRINCIPAL SECTION.
+            PERFORM 0450-VALIDAR-TERMINAL.
             PERFORM 1000-INICIAR.
             PERFORM 2000-PROCESSAR.
             PERFORM 3000-FINALIZAR.
             STOP RUN.
-            
-       1000-INICIAR.  
+
+       0450-VALIDAR-TERMINAL.
+      *    A TELA MAIS EXIGENTE (MENU + LINHA 16 DE ERRO) PRECISA DE
+      *    PELO MENOS 17 LINHAS E 60 COLUNAS
+            ACCEPT WRK-TERM-LINHAS FROM ENVIRONMENT 'LINES'.
+            ACCEPT WRK-TERM-COLUNAS FROM ENVIRONMENT 'COLUMNS'.
+            IF WRK-TERM-LINHAS > 0 AND WRK-TERM-LINHAS < 17
+                DISPLAY 'ATENCAO: TERMINAL COM MENOS DE 17 LINHAS'
+                DISPLAY 'O MENU PODE SER CORTADO'
+            END-IF.
+            IF WRK-TERM-COLUNAS > 0 AND WRK-TERM-COLUNAS < 60
+                DISPLAY 'ATENCAO: TERMINAL COM MENOS DE 60 COLUNAS'
+                DISPLAY 'OS CAMPOS DA TELA PODEM SER CORTADOS'
+            END-IF.
+
+       1000-INICIAR.
+            ACCEPT WRK-CLIENTES-DAT FROM ENVIRONMENT 'CLIENTES_DAT'.
+            IF WRK-CLIENTES-DAT = SPACES
+                MOVE 'E:\COBOL\CLIENTES.DAT' TO WRK-CLIENTES-DAT
+            END-IF.
             OPEN I-O CLIENTES
               IF CLIENTES-STATUS = 35 THEN
                   OPEN OUTPUT CLIENTES
@@ -83,7 +105,7 @@
            
            
             DISPLAY TELA. 
-            ACCEPT MENU.
+            ACCEPT MENU-PRINCIPAL.
        2000-PROCESSAR.
             EVALUATE WRK-OPCAO
               WHEN 1 
@@ -98,9 +120,10 @@
                 CONTINUE
               WHEN OTHER
                 IF WRK-OPCAO NOT EQUAL 'X'
-                    DISPLAY 'ENTRE COM OPCAO CORRETA'
-                END-IF    
-            END-EVALUATE. 
+                    DISPLAY 'ENTRE COM OPCAO CORRETA' AT 1615
+                    ACCEPT WRK-TECLA AT 1620
+                END-IF
+            END-EVALUATE.
            
             
             
@@ -116,5 +139,5 @@
               ACCEPT TELA-REGISTRO.
                 WRITE CLIENTES-REG.
                   DISPLAY TELA. 
-            ACCEPT MENU.
+            ACCEPT MENU-PRINCIPAL.
               

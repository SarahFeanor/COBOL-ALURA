@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIENOITE.
+      *******************************************
+      * AULA:      JOB NOTURNO DE CLIENTES
+      * OBJETIVO:  RODAR, SEM OPERADOR, OS TRES PASSOS DA ROTINA
+      *            NOTURNA DE CLIENTES NA ORDEM CORRETA:
+      *              PASSO 1 - APLICAR O ARQUIVO DE TRANSACOES DO
+      *                        DIA          (CALL 'CLIETRAN')
+      *              PASSO 2 - REGENERAR O RELATORIO IMPRESSO
+      *                        DE CLIENTES  (CALL 'CLIERPT')
+      *              PASSO 3 - PRODUZIR A EXPORTACAO CSV
+      *                        (CALL 'CLIECSVE')
+      *            SE UM PASSO TERMINAR COM RETURN-CODE DIFERENTE
+      *            DE ZERO, OS PASSOS SEGUINTES SAO CANCELADOS E O
+      *            JOB TERMINA COM O MESMO RETURN-CODE DO PASSO
+      *            QUE FALHOU, DA MESMA FORMA QUE UM STEP DE JCL
+      *            COM COND CANCELARIA OS STEPS SEGUINTES
+      * AUTHOR  :  SARAH
+      * DATA:      09/08/2026
+      ******************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-RC-PASSO PIC S9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            MOVE 0 TO RETURN-CODE.
+            DISPLAY '===== CLIENOITE - JOB NOTURNO DE CLIENTES ====='.
+            PERFORM 1000-PASSO-TRANSACOES.
+            IF RETURN-CODE = 0
+                PERFORM 2000-PASSO-RELATORIO
+            END-IF.
+            IF RETURN-CODE = 0
+                PERFORM 3000-PASSO-CSV
+            END-IF.
+            PERFORM 9000-FINALIZAR.
+            STOP RUN.
+
+       1000-PASSO-TRANSACOES.
+            DISPLAY 'PASSO 1 - APLICANDO TRANSACOES (CLIETRAN)'.
+            CALL 'CLIETRAN'.
+            MOVE RETURN-CODE TO WRK-RC-PASSO.
+            IF WRK-RC-PASSO NOT = 0
+                DISPLAY 'PASSO 1 FALHOU - RETURN-CODE '
+                        WRK-RC-PASSO
+            END-IF.
+
+       2000-PASSO-RELATORIO.
+            DISPLAY 'PASSO 2 - REGERANDO RELATORIO (CLIERPT)'.
+            CALL 'CLIERPT'.
+            MOVE RETURN-CODE TO WRK-RC-PASSO.
+            IF WRK-RC-PASSO NOT = 0
+                DISPLAY 'PASSO 2 FALHOU - RETURN-CODE '
+                        WRK-RC-PASSO
+            END-IF.
+
+       3000-PASSO-CSV.
+            DISPLAY 'PASSO 3 - EXPORTANDO CSV (CLIECSVE)'.
+            CALL 'CLIECSVE'.
+            MOVE RETURN-CODE TO WRK-RC-PASSO.
+            IF WRK-RC-PASSO NOT = 0
+                DISPLAY 'PASSO 3 FALHOU - RETURN-CODE '
+                        WRK-RC-PASSO
+            END-IF.
+
+       9000-FINALIZAR.
+            IF RETURN-CODE = 0
+                DISPLAY 'CLIENOITE - JOB CONCLUIDO COM SUCESSO'
+            ELSE
+                DISPLAY 'CLIENOITE - JOB ENCERRADO COM ERRO - RC '
+                        RETURN-CODE
+            END-IF.

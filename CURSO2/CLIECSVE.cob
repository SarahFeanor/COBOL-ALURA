@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIECSVE.
+      *******************************************
+      * AULA:      EXPORTACAO DE CLIENTES PARA CSV EM LOTE
+      * OBJETIVO:  GERAR CLIENTES.CSV (TODOS OS CLIENTES, ATIVOS
+      *            E INATIVOS) SEM DEPENDER DO OPERADOR NO MENU DE
+      *            TELA DE AULA11.cob - PASSO DO JOB NOTURNO QUE
+      *            PRODUZ A EXPORTACAO CSV
+      * AUTHOR  :  SARAH
+      * DATA:      09/08/2026
+      ******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-DAT
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME
+               WITH DUPLICATES
+             ALTERNATE RECORD KEY IS CLIENTES-EMAIL
+               WITH DUPLICATES.
+           SELECT CLIENTES-CSV ASSIGN TO 'CLIENTES.CSV'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIENTES.
+
+       FD CLIENTES-CSV.
+       01 CSV-LINHA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-CLIENTES-DAT PIC X(80) VALUE SPACES.
+       77 CLIENTES-STATUS  PIC 9(02).
+       77 CSV-STATUS       PIC 9(02).
+       77 WRK-QTREGISTROS  PIC 9(05) VALUE 0.
+       77 WRK-ABRIU-OK     PIC X(01) VALUE 'N'.
+           88 ABRIU-COM-SUCESSO VALUE 'S'.
+       01 CSV-CABECALHO.
+           05 FILLER PIC X(40) VALUE
+              'TELEFONE,NOME,EMAIL,STATUS,DATACADASTRO'.
+       01 CSV-DETALHE.
+           05 CSV-FONE    PIC 9(09).
+           05 FILLER      PIC X(01) VALUE ','.
+           05 CSV-NOME    PIC X(30).
+           05 FILLER      PIC X(01) VALUE ','.
+           05 CSV-EMAIL   PIC X(40).
+           05 FILLER      PIC X(01) VALUE ','.
+           05 CSV-SITU    PIC X(01).
+           05 FILLER      PIC X(01) VALUE ','.
+           05 CSV-DATACAD PIC 9(08).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            IF ABRIU-COM-SUCESSO
+                PERFORM 2000-PROCESSAR
+            END-IF.
+            PERFORM 3000-FINALIZAR.
+            GOBACK.
+
+       1000-INICIAR.
+            ACCEPT WRK-CLIENTES-DAT FROM ENVIRONMENT 'CLIENTES_DAT'.
+            IF WRK-CLIENTES-DAT = SPACES
+                MOVE 'E:\COBOL\CLIENTES.DAT' TO WRK-CLIENTES-DAT
+            END-IF.
+            OPEN INPUT CLIENTES.
+            IF CLIENTES-STATUS = 0
+                SET ABRIU-COM-SUCESSO TO TRUE
+                OPEN OUTPUT CLIENTES-CSV
+                MOVE CSV-CABECALHO TO CSV-LINHA
+                WRITE CSV-LINHA
+            ELSE
+                DISPLAY 'CLIECSVE: NAO ABRIU CLIENTES.DAT'
+                MOVE 16 TO RETURN-CODE
+            END-IF.
+
+       2000-PROCESSAR.
+            MOVE LOW-VALUES TO CLIENTES-CHAVE.
+            START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                INVALID KEY
+                    DISPLAY 'CLIECSVE: CLIENTES.DAT VAZIO'.
+            IF CLIENTES-STATUS = 0
+                READ CLIENTES NEXT
+                PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                    PERFORM 2100-LINHA-CSV
+                    READ CLIENTES NEXT
+                END-PERFORM
+            END-IF.
+
+       2100-LINHA-CSV.
+            MOVE CLIENTES-FONE           TO CSV-FONE.
+            MOVE CLIENTES-NOME           TO CSV-NOME.
+            MOVE CLIENTES-EMAIL          TO CSV-EMAIL.
+            MOVE CLIENTES-STATUS-CLIENTE TO CSV-SITU.
+            MOVE CLIENTES-DATACADASTRO   TO CSV-DATACAD.
+            MOVE CSV-DETALHE TO CSV-LINHA.
+            WRITE CSV-LINHA.
+            ADD 1 TO WRK-QTREGISTROS.
+
+       3000-FINALIZAR.
+            IF ABRIU-COM-SUCESSO
+                CLOSE CLIENTES-CSV
+                CLOSE CLIENTES
+            END-IF.
+            DISPLAY '===== CLIECSVE - RESUMO ====='.
+            DISPLAY 'REGISTROS EXPORTADOS.: ' WRK-QTREGISTROS.

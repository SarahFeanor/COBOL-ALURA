@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIETRAN.
+      *******************************************
+      * AULA:      CARGA EM LOTE DE CLIENTES
+      * OBJETIVO:  APLICAR TRANSACOES DE INCLUSAO, ALTERACAO
+      *            E EXCLUSAO EM CLIENTES.DAT SEM OPERADOR
+      * AUTHOR  :  SARAH
+      * DATA:      09/08/2026
+      ******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-DAT
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME
+               WITH DUPLICATES
+             ALTERNATE RECORD KEY IS CLIENTES-EMAIL
+               WITH DUPLICATES.
+           SELECT CLIENTES-TRANS ASSIGN TO 'CLIENTES.TRN'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT CLIENTES-TCK ASSIGN TO 'CLIETRAN.CKP'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TCK-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIENTES.
+
+       FD CLIENTES-TCK.
+       01 TCK-LINHA.
+            05 TCK-QTLIDAS      PIC 9(05).
+            05 TCK-QTINCLUIDAS  PIC 9(05).
+            05 TCK-QTALTERADAS  PIC 9(05).
+            05 TCK-QTEXCLUIDAS  PIC 9(05).
+            05 TCK-QTREJEITADAS PIC 9(05).
+            05 TCK-HASH-FONE    PIC 9(12).
+
+       FD CLIENTES-TRANS.
+       01 TRANS-REG.
+            05 TRANS-TIPO  PIC X(01).
+                88 TRANS-INCLUIR VALUE 'I'.
+                88 TRANS-ALTERAR VALUE 'A'.
+                88 TRANS-EXCLUIR VALUE 'E'.
+            05 TRANS-FONE  PIC 9(09).
+            05 TRANS-NOME  PIC X(30).
+            05 TRANS-EMAIL PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-CLIENTES-DAT PIC X(80) VALUE SPACES.
+       77 CLIENTES-STATUS  PIC 9(02).
+       77 TRANS-STATUS     PIC 9(02).
+       77 WRK-FIMARQ       PIC X(01) VALUE 'N'.
+           88 FIM-TRANSACOES VALUE 'S'.
+       77 WRK-QTLIDAS      PIC 9(05) VALUE 0.
+       77 WRK-QTINCLUIDAS  PIC 9(05) VALUE 0.
+       77 WRK-QTALTERADAS  PIC 9(05) VALUE 0.
+       77 WRK-QTEXCLUIDAS  PIC 9(05) VALUE 0.
+       77 WRK-QTREJEITADAS PIC 9(05) VALUE 0.
+       77 WRK-DRYRUN        PIC X(01) VALUE 'N'.
+           88 MODO-SIMULACAO VALUE 'S'.
+       77 TCK-STATUS       PIC 9(02).
+       77 WRK-ULTTRANS     PIC 9(05) VALUE 0.
+       77 WRK-RESUME       PIC X(01) VALUE 'N'.
+           88 MODO-RETOMAR VALUE 'S'.
+       77 WRK-IX-PULAR     PIC 9(05) VALUE 0.
+       77 WRK-HASH-FONE    PIC 9(12) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL FIM-TRANSACOES.
+            PERFORM 3000-FINALIZAR.
+            GOBACK.
+
+       1000-INICIAR.
+            ACCEPT WRK-CLIENTES-DAT FROM ENVIRONMENT 'CLIENTES_DAT'.
+            IF WRK-CLIENTES-DAT = SPACES
+                MOVE 'E:\COBOL\CLIENTES.DAT' TO WRK-CLIENTES-DAT
+            END-IF.
+            ACCEPT WRK-DRYRUN FROM ENVIRONMENT 'CLIENTES_DRYRUN'.
+            IF WRK-DRYRUN NOT = 'S'
+                MOVE 'N' TO WRK-DRYRUN
+            END-IF.
+            IF MODO-SIMULACAO
+                OPEN INPUT CLIENTES
+                DISPLAY 'CLIETRAN: MODO SIMULACAO (DRY-RUN) - '
+                        'NENHUMA ALTERACAO SERA GRAVADA'
+            ELSE
+                OPEN I-O CLIENTES
+                IF CLIENTES-STATUS = 35
+                    OPEN OUTPUT CLIENTES
+                    CLOSE CLIENTES
+                    OPEN I-O CLIENTES
+                END-IF
+            END-IF.
+            IF CLIENTES-STATUS NOT = 0
+                DISPLAY 'CLIETRAN: NAO FOI POSSIVEL ABRIR CLIENTES.DAT'
+                MOVE 'S' TO WRK-FIMARQ
+                MOVE 16 TO RETURN-CODE
+            ELSE
+                OPEN INPUT CLIENTES-TRANS
+                IF TRANS-STATUS NOT = 0
+                    DISPLAY 'CLIETRAN: NAO FOI POSSIVEL ABRIR '
+                            'CLIENTES.TRN'
+                    MOVE 'S' TO WRK-FIMARQ
+                    MOVE 16 TO RETURN-CODE
+                ELSE
+                    PERFORM 1200-VERIFICAR-CHECKPOINT
+                    PERFORM 1100-LER-TRANSACAO
+                END-IF
+            END-IF.
+
+       1100-LER-TRANSACAO.
+            READ CLIENTES-TRANS
+                AT END MOVE 'S' TO WRK-FIMARQ
+            END-READ.
+
+       1200-VERIFICAR-CHECKPOINT.
+            MOVE 0 TO WRK-ULTTRANS.
+            OPEN INPUT CLIENTES-TCK.
+            IF TCK-STATUS = 0
+                READ CLIENTES-TCK
+                    NOT AT END MOVE TCK-QTLIDAS TO WRK-ULTTRANS
+                END-READ
+                CLOSE CLIENTES-TCK
+            END-IF.
+            IF WRK-ULTTRANS > 0
+                DISPLAY 'CLIETRAN: EXECUCAO ANTERIOR PAROU APOS A '
+                        'TRANSACAO ' WRK-ULTTRANS
+                DISPLAY 'RETOMAR A PARTIR DAI? (S/N)'
+                ACCEPT WRK-RESUME
+                IF MODO-RETOMAR
+                    MOVE TCK-QTINCLUIDAS  TO WRK-QTINCLUIDAS
+                    MOVE TCK-QTALTERADAS  TO WRK-QTALTERADAS
+                    MOVE TCK-QTEXCLUIDAS  TO WRK-QTEXCLUIDAS
+                    MOVE TCK-QTREJEITADAS TO WRK-QTREJEITADAS
+                    MOVE TCK-HASH-FONE    TO WRK-HASH-FONE
+                    PERFORM 1250-PULAR-TRANSACAO
+                        VARYING WRK-IX-PULAR FROM 1 BY 1
+                        UNTIL WRK-IX-PULAR > WRK-ULTTRANS
+                        OR FIM-TRANSACOES
+                    MOVE WRK-ULTTRANS TO WRK-QTLIDAS
+                ELSE
+                    MOVE 0 TO WRK-ULTTRANS
+                END-IF
+            END-IF.
+
+       1250-PULAR-TRANSACAO.
+            READ CLIENTES-TRANS
+                AT END MOVE 'S' TO WRK-FIMARQ
+            END-READ.
+
+       2000-PROCESSAR.
+            ADD 1 TO WRK-QTLIDAS.
+            ADD TRANS-FONE TO WRK-HASH-FONE.
+            EVALUATE TRUE
+              WHEN TRANS-INCLUIR
+                PERFORM 5000-INCLUIR-TRANSACAO
+              WHEN TRANS-ALTERAR
+                PERFORM 7000-ALTERAR-TRANSACAO
+              WHEN TRANS-EXCLUIR
+                PERFORM 8000-EXCLUIR-TRANSACAO
+              WHEN OTHER
+                ADD 1 TO WRK-QTREJEITADAS
+                DISPLAY 'TIPO DE TRANSACAO INVALIDO - FONE '
+                        TRANS-FONE
+            END-EVALUATE.
+            IF NOT MODO-SIMULACAO
+                PERFORM 2900-GRAVAR-MARCADOR
+            END-IF.
+            PERFORM 1100-LER-TRANSACAO.
+
+       2900-GRAVAR-MARCADOR.
+            MOVE WRK-QTLIDAS      TO TCK-QTLIDAS.
+            MOVE WRK-QTINCLUIDAS  TO TCK-QTINCLUIDAS.
+            MOVE WRK-QTALTERADAS  TO TCK-QTALTERADAS.
+            MOVE WRK-QTEXCLUIDAS  TO TCK-QTEXCLUIDAS.
+            MOVE WRK-QTREJEITADAS TO TCK-QTREJEITADAS.
+            MOVE WRK-HASH-FONE    TO TCK-HASH-FONE.
+            OPEN OUTPUT CLIENTES-TCK.
+            WRITE TCK-LINHA.
+            CLOSE CLIENTES-TCK.
+
+       5000-INCLUIR-TRANSACAO.
+            MOVE TRANS-FONE  TO CLIENTES-FONE.
+            MOVE TRANS-NOME  TO CLIENTES-NOME.
+            MOVE TRANS-EMAIL TO CLIENTES-EMAIL.
+            START CLIENTES KEY IS EQUAL CLIENTES-EMAIL
+              INVALID KEY
+                PERFORM 5100-EFETIVAR-INCLUSAO
+              NOT INVALID KEY
+                ADD 1 TO WRK-QTREJEITADAS
+                DISPLAY 'INCLUSAO REJEITADA (E-MAIL DUPLICADO) - FONE '
+                        TRANS-FONE
+            END-START.
+
+       5100-EFETIVAR-INCLUSAO.
+            IF MODO-SIMULACAO
+                MOVE TRANS-FONE TO CLIENTES-FONE
+                READ CLIENTES
+                  INVALID KEY
+                    ADD 1 TO WRK-QTINCLUIDAS
+                  NOT INVALID KEY
+                    ADD 1 TO WRK-QTREJEITADAS
+                    DISPLAY 'INCLUSAO REJEITADA (JA EXISTE) - FONE '
+                            TRANS-FONE
+                END-READ
+            ELSE
+                SET ATIVO TO TRUE
+                ACCEPT CLIENTES-DATACADASTRO FROM DATE YYYYMMDD
+                WRITE CLIENTES-REG
+                  INVALID KEY
+                    ADD 1 TO WRK-QTREJEITADAS
+                    DISPLAY 'INCLUSAO REJEITADA (JA EXISTE) - FONE '
+                            TRANS-FONE
+                  NOT INVALID KEY
+                    ADD 1 TO WRK-QTINCLUIDAS
+                END-WRITE
+            END-IF.
+
+       7000-ALTERAR-TRANSACAO.
+            MOVE TRANS-FONE TO CLIENTES-FONE.
+            READ CLIENTES
+              INVALID KEY
+                ADD 1 TO WRK-QTREJEITADAS
+                DISPLAY 'ALTERACAO REJEITADA (NAO ENCONTRADO) - FONE '
+                        TRANS-FONE
+              NOT INVALID KEY
+                IF MODO-SIMULACAO
+                    ADD 1 TO WRK-QTALTERADAS
+                ELSE
+                    MOVE TRANS-NOME  TO CLIENTES-NOME
+                    MOVE TRANS-EMAIL TO CLIENTES-EMAIL
+                    REWRITE CLIENTES-REG
+                      INVALID KEY
+                        ADD 1 TO WRK-QTREJEITADAS
+                      NOT INVALID KEY
+                        ADD 1 TO WRK-QTALTERADAS
+                    END-REWRITE
+                END-IF
+            END-READ.
+
+       8000-EXCLUIR-TRANSACAO.
+            MOVE TRANS-FONE TO CLIENTES-FONE.
+            READ CLIENTES
+              INVALID KEY
+                ADD 1 TO WRK-QTREJEITADAS
+                DISPLAY 'EXCLUSAO REJEITADA (NAO ENCONTRADO) - FONE '
+                        TRANS-FONE
+              NOT INVALID KEY
+                IF MODO-SIMULACAO
+                    ADD 1 TO WRK-QTEXCLUIDAS
+                ELSE
+                    SET INATIVO TO TRUE
+                    REWRITE CLIENTES-REG
+                      INVALID KEY
+                        ADD 1 TO WRK-QTREJEITADAS
+                      NOT INVALID KEY
+                        ADD 1 TO WRK-QTEXCLUIDAS
+                    END-REWRITE
+                END-IF
+            END-READ.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES.
+            CLOSE CLIENTES-TRANS.
+            IF NOT MODO-SIMULACAO
+                OPEN OUTPUT CLIENTES-TCK
+                CLOSE CLIENTES-TCK
+            END-IF.
+            DISPLAY '===== CLIETRAN - RESUMO DA CARGA ====='.
+            IF MODO-SIMULACAO
+                DISPLAY '======  MODO SIMULACAO (DRY-RUN)  ====='
+            END-IF.
+            DISPLAY 'TRANSACOES LIDAS.....: ' WRK-QTLIDAS.
+            DISPLAY 'INCLUSOES............: ' WRK-QTINCLUIDAS.
+            DISPLAY 'ALTERACOES...........: ' WRK-QTALTERADAS.
+            DISPLAY 'EXCLUSOES............: ' WRK-QTEXCLUIDAS.
+            DISPLAY 'REJEITADAS...........: ' WRK-QTREJEITADAS.
+            DISPLAY '===== TOTAIS DE CONTROLE (CONFERIR COM O '
+                    'CABECALHO DO LOTE) ====='.
+            DISPLAY 'HASH TOTAL TELEFONES.: ' WRK-HASH-FONE.

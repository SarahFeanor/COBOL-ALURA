@@ -7,33 +7,392 @@
       * DATA:      12/04/2023
       ****************************************** 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO 'E:\COBOL\CLIENTES.DAT'
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-DAT
              ORGANIZATION IS INDEXED
-             ACCESS MODE IS RANDOM
+             ACCESS MODE IS DYNAMIC
              FILE STATUS IS CLIENTES-STATUS
-             RECORD KEY IS  CLIENTES-CHAVE.
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME
+               WITH DUPLICATES
+             ALTERNATE RECORD KEY IS CLIENTES-EMAIL
+               WITH DUPLICATES.
+           SELECT CLIENTES-RPT ASSIGN TO 'CLIENTES.RPT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RPT-STATUS.
+           SELECT CLIENTES-CSV ASSIGN TO 'CLIENTES.CSV'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CSV-STATUS.
+           SELECT CLASSIF-TRABALHO ASSIGN TO 'CLASSIF.WRK'.
+           SELECT CLIENTES-LBL ASSIGN TO 'CLIENTES.LBL'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS LBL-STATUS.
+           SELECT CLIENTES-CKP ASSIGN TO 'RELCLI.CKP'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CKP-STATUS.
+           SELECT CLIENTES-AUD ASSIGN TO 'CLIENTES.AUD'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AUD-STATUS.
+           SELECT CLIENTES-CNT ASSIGN TO 'RELCLI.CNT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CNT-STATUS.
+           SELECT CLIENTES-SEN ASSIGN TO 'SENHAS.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SEN-STATUS.
+           SELECT CLIENTES-SES ASSIGN TO 'CLIENTES.SES'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SES-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01 CLIENTES-REG.
-            05 CLIENTES-CHAVE.
-                10 CLIENTES-FONE PIC 9(09).
-            05 CLIENTES-NOME     PIC X(30).
-            05 CLIENTES-EMAIL    PIC X(40).
-            
-       
-       
+           COPY CLIENTES.
+
+       FD CLIENTES-RPT.
+       01 RPT-LINHA PIC X(140).
+
+       FD CLIENTES-CSV.
+       01 CSV-LINHA PIC X(120).
+
+       FD CLIENTES-LBL.
+       01 LBL-LINHA PIC X(40).
+
+       FD CLIENTES-CKP.
+       01 CKP-LINHA.
+           05 CKP-FONE PIC 9(09).
+
+       FD CLIENTES-CNT.
+       01 CNT-LINHA.
+           05 CNT-QTREGISTROS PIC 9(05).
+
+       FD CLIENTES-SEN.
+       01 SEN-LINHA.
+           05 SEN-USUARIO PIC X(20).
+           05 SEN-SENHA   PIC X(10).
+           05 SEN-NIVEL   PIC 9(02).
+
+       FD CLIENTES-SES.
+       01 SES-LINHA.
+           05 SES-DATA       PIC 9(08).
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 SES-HORA       PIC 9(06).
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 SES-OPCAO      PIC X(01).
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 SES-DESCRICAO  PIC X(12).
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 SES-FONE       PIC 9(09).
+
+       FD CLIENTES-AUD.
+       01 AUD-LINHA.
+           05 AUD-DATA         PIC 9(08).
+           05 FILLER           PIC X(01) VALUE SPACES.
+           05 AUD-USUARIO      PIC X(20).
+           05 FILLER           PIC X(01) VALUE SPACES.
+           05 AUD-FONE         PIC 9(09).
+           05 FILLER           PIC X(01) VALUE SPACES.
+           05 AUD-NOME-ANTES   PIC X(30).
+           05 FILLER           PIC X(01) VALUE SPACES.
+           05 AUD-EMAIL-ANTES  PIC X(40).
+           05 FILLER           PIC X(01) VALUE SPACES.
+           05 AUD-NOME-DEPOIS  PIC X(30).
+           05 FILLER           PIC X(01) VALUE SPACES.
+           05 AUD-EMAIL-DEPOIS PIC X(40).
+
+       SD CLASSIF-TRABALHO.
+       01 CLASSIF-REG.
+           05 CLASSIF-DATACADASTRO PIC 9(08).
+           05 CLASSIF-FONE         PIC 9(09).
+           05 CLASSIF-NOME         PIC X(30).
+           05 CLASSIF-EMAIL        PIC X(40).
+
+
+
        WORKING-STORAGE SECTION.
+       77 WRK-CLIENTES-DAT PIC X(80) VALUE SPACES.
+       77 WRK-USUARIO     PIC X(20) VALUE SPACES.
+       77 WRK-NIVEL       PIC 9(02) VALUE ZEROS.
+           88 ADM  VALUE 01.
+           88 USER VALUE 02.
        77 WRK-OPCAO       PIC X(1).
        77 WRK-MODULO      PIC X(25).
        77 WRK-TECLA       PIC X(1).
+           88 TECLA-CANCELAR VALUE 'X' 'x'.
        77 CLIENTES-STATUS PIC 9(02).
-       77 WRK-MSGERRO     PIC X(30).  
+       77 WRK-MSGERRO     PIC X(30).
        77 WRK-CONTALINHA  PIC 9(03) VALUE 0.
        77 WRK-QTREGISTROS PIC 9(05) VALUE 0.
-       
+       77 WRK-MODOBUSCA   PIC X(01) VALUE 'F'.
+           88 BUSCA-POR-FONE VALUE 'F'.
+           88 BUSCA-POR-NOME VALUE 'N'.
+           88 BUSCA-POR-PARTE VALUE 'P'.
+       77 WRK-PARTE-NOME  PIC X(30) VALUE SPACES.
+       77 WRK-TAM-PARTE   PIC 9(02) VALUE 0.
+       77 WRK-IX-NOME     PIC 9(02) VALUE 0.
+       77 WRK-QTACHADOS   PIC 9(03) VALUE 0.
+       77 WRK-ACHOU-PARTE PIC X(01) VALUE 'N'.
+           88 PARTE-ENCONTRADA VALUE 'S'.
+       77 RPT-STATUS      PIC 9(02).
+       77 WRK-NUMPAG      PIC 9(03) VALUE 1.
+       77 WRK-STATUS-CHAVE PIC X(02).
+       77 CSV-STATUS      PIC 9(02).
+       77 WRK-ORDEM       PIC X(01) VALUE 'F'.
+           88 ORDEM-POR-FONE VALUE 'F'.
+           88 ORDEM-POR-NOME VALUE 'N'.
+           88 ORDEM-POR-DATA VALUE 'D'.
+           88 ORDEM-POR-ESTATISTICA VALUE 'E'.
+       77 WRK-FIMCLASSIF  PIC X(01) VALUE 'N'.
+           88 FIM-CLASSIF VALUE 'S'.
+       77 WRK-QTINATIVOS  PIC 9(05) VALUE 0.
+       77 LBL-STATUS      PIC 9(02).
+       77 CKP-STATUS      PIC 9(02).
+       77 WRK-CONTACKP    PIC 9(03) VALUE 0.
+       77 WRK-ULTFONE-CKP PIC 9(09) VALUE 0.
+       77 AUD-STATUS      PIC 9(02).
+       77 CNT-STATUS      PIC 9(02).
+       77 SEN-STATUS      PIC 9(02).
+       77 WRK-SENHA       PIC X(10) VALUE SPACES.
+       77 WRK-SENHA-OK    PIC X(01) VALUE 'N'.
+           88 SENHA-VALIDA VALUE 'S'.
+       77 SES-STATUS      PIC 9(02).
+       77 WRK-HORA-SISTEMA PIC 9(06) VALUE ZEROS.
+       77 WRK-SES-DESCRICAO PIC X(12) VALUE SPACES.
+       77 WRK-QTRECONCILIA PIC 9(05) VALUE 0.
+       77 WRK-COT-PRODUTO PIC X(20) VALUE SPACES.
+       77 WRK-COT-VALOR   PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-COT-FRETE   PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-COT-FRETE-ED PIC ZZZ.ZZZ,ZZ VALUE ZEROS.
+       77 WRK-TERM-LINHAS  PIC 9(03) VALUE 0.
+       77 WRK-TERM-COLUNAS PIC 9(03) VALUE 0.
+       77 WRK-NOME-ANTES  PIC X(30) VALUE SPACES.
+       77 WRK-EMAIL-ANTES PIC X(40) VALUE SPACES.
+       77 WRK-EMAIL-OK    PIC X(01) VALUE 'S'.
+           88 EMAIL-VALIDO   VALUE 'S'.
+           88 EMAIL-INVALIDO VALUE 'N'.
+       77 WRK-VIU-ESPACO  PIC X(01) VALUE 'N'.
+       77 WRK-VIU-PONTO   PIC X(01) VALUE 'N'.
+       77 WRK-POS-ARROBA  PIC 9(02) VALUE 0.
+       77 WRK-IX-EMAIL    PIC 9(02) VALUE 0.
+       77 WRK-FONE-OK     PIC X(01) VALUE 'S'.
+           88 FONE-VALIDO   VALUE 'S'.
+           88 FONE-INVALIDO VALUE 'N'.
+       77 WRK-FONE-MINIMO  PIC 9(09) VALUE 1000000.
+       77 WRK-FONE-ULT4    PIC X(04) VALUE SPACES.
+       77 WRK-EMAIL-ULT4   PIC X(04) VALUE SPACES.
+       77 WRK-MES-CADASTRO PIC 9(02) VALUE ZEROS.
+       77 WRK-ANO-CADASTRO PIC 9(04) VALUE ZEROS.
+       77 WRK-AJUDA-CAMPO  PIC X(30) VALUE SPACES.
+       77 WRK-AJUDA-DESC   PIC X(30) VALUE SPACES.
+       01 WRK-TAB-ESTATISTICA.
+           05 WRK-MES-QTD OCCURS 12 TIMES INDEXED BY IX-MES
+               PIC 9(05) VALUE ZEROS.
+           05 WRK-MES-QTD-ANT OCCURS 12 TIMES
+               PIC 9(05) VALUE ZEROS.
+       77 WRK-ANOSIS-ANT PIC 9(04) VALUE ZEROS.
+       01 WRK-DATA-SISTEMA.
+           05 WRK-ANOSIS PIC 9(04).
+           05 WRK-MESSIS PIC 9(02).
+           05 WRK-DIASIS PIC 9(02).
+       01 RPT-CABECALHO.
+           05 FILLER    PIC X(24) VALUE 'RELATORIO DE CLIENTES'.
+           05 FILLER    PIC X(06) VALUE 'DATA:'.
+           05 RPT-DIA   PIC 99.
+           05 FILLER    PIC X(01) VALUE '/'.
+           05 RPT-MES   PIC 99.
+           05 FILLER    PIC X(01) VALUE '/'.
+           05 RPT-ANO   PIC 9999.
+           05 FILLER    PIC X(10) VALUE '  PAGINA: '.
+           05 RPT-PAG   PIC ZZ9.
+           05 FILLER    PIC X(20) VALUE SPACES.
+       01 RPT-COLUNAS.
+           05 FILLER PIC X(11) VALUE 'TELEFONE'.
+           05 FILLER PIC X(32) VALUE 'NOME'.
+           05 FILLER PIC X(42) VALUE 'EMAIL'.
+           05 FILLER PIC X(14) VALUE 'CPF'.
+           05 FILLER PIC X(13) VALUE 'SALDO'.
+           05 FILLER PIC X(15) VALUE 'LIMITE CREDITO'.
+       01 RPT-DETALHE.
+           05 RPT-FONE  PIC 9(09).
+           05 FILLER    PIC X(02) VALUE SPACES.
+           05 RPT-NOME  PIC X(30).
+           05 FILLER    PIC X(02) VALUE SPACES.
+           05 RPT-EMAIL PIC X(40).
+           05 FILLER    PIC X(02) VALUE SPACES.
+           05 RPT-CPF   PIC ZZZ.ZZZ.ZZ9/99.
+           05 FILLER    PIC X(02) VALUE SPACES.
+           05 RPT-SALDO PIC -ZZZ.ZZZ,ZZ.
+           05 FILLER    PIC X(02) VALUE SPACES.
+           05 RPT-LIMITE PIC $Z.ZZZ.ZZ9,99.
+       01 RPT-RODAPE.
+           05 FILLER      PIC X(20) VALUE 'TOTAL DE REGISTROS: '.
+           05 RPT-TOTAL   PIC ZZZZ9.
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 FILLER      PIC X(20) VALUE 'CLIENTES ATIVOS:    '.
+           05 RPT-ATIVOS  PIC ZZZZ9.
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 FILLER      PIC X(20) VALUE 'CLIENTES INATIVOS:  '.
+           05 RPT-INATIVOS PIC ZZZZ9.
+       01 RPT-ESTAT-COLUNAS.
+           05 FILLER      PIC X(36) VALUE
+              'MES   ANO ATUAL      ANO ANTERIOR'.
+       01 RPT-ESTATISTICA.
+           05 FILLER      PIC X(06) VALUE 'MES '.
+           05 RPT-EST-MES PIC 99.
+           05 FILLER      PIC X(18) VALUE '  QTD CADASTROS: '.
+           05 RPT-EST-QTD PIC ZZZZ9.
+           05 FILLER      PIC X(16) VALUE '  ANO ANTERIOR: '.
+           05 RPT-EST-QTD-ANT PIC ZZZZ9.
+
+       01 LBL-BLOCO-NOME.
+           05 LBL-NOME PIC X(30).
+       01 LBL-BLOCO-ENDERECO.
+           05 LBL-ENDERECO PIC X(40).
+       01 LBL-BLOCO-CIDADE.
+           05 LBL-CIDADE PIC X(20).
+           05 FILLER     PIC X(01) VALUE SPACES.
+           05 LBL-UF     PIC X(02).
+           05 FILLER     PIC X(01) VALUE SPACES.
+           05 LBL-CEP    PIC 9(08).
+       01 LBL-BLOCO-SEPARADOR.
+           05 FILLER PIC X(01) VALUE SPACES.
+
+       01 CSV-CABECALHO.
+           05 FILLER PIC X(40) VALUE
+              'TELEFONE,NOME,EMAIL,STATUS,DATACADASTRO'.
+       01 CSV-DETALHE.
+           05 CSV-FONE    PIC 9(09).
+           05 FILLER      PIC X(01) VALUE ','.
+           05 CSV-NOME    PIC X(30).
+           05 FILLER      PIC X(01) VALUE ','.
+           05 CSV-EMAIL   PIC X(40).
+           05 FILLER      PIC X(01) VALUE ','.
+           05 CSV-SITU    PIC X(01).
+           05 FILLER      PIC X(01) VALUE ','.
+           05 CSV-DATACAD PIC 9(08).
+
+       01 TAB-STATUS-DADOS.
+           05 FILLER PIC X(32) VALUE '00OPERACAO REALIZADA COM SUCESSO'.
+           05 FILLER PIC X(32) VALUE '02CHAVE ALTERNADA DUPLICADA     '.
+           05 FILLER PIC X(32) VALUE '10FIM DE ARQUIVO                '.
+           05 FILLER PIC X(32) VALUE '21ERRO DE SEQUENCIA NA CHAVE    '.
+           05 FILLER PIC X(32) VALUE '22REGISTRO COM CHAVE DUPLICADA  '.
+           05 FILLER PIC X(32) VALUE '23REGISTRO NAO ENCONTRADO       '.
+           05 FILLER PIC X(32) VALUE '24LIMITE DO ARQUIVO EXCEDIDO    '.
+           05 FILLER PIC X(32) VALUE '34DISCO CHEIO OU LIMITE EXCEDIDO'.
+           05 FILLER PIC X(32) VALUE '35ARQUIVO NAO ENCONTRADO        '.
+           05 FILLER PIC X(32) VALUE '37DISPOSITIVO INCOMPATIVEL      '.
+           05 FILLER PIC X(32) VALUE '41ARQUIVO JA ABERTO             '.
+           05 FILLER PIC X(32) VALUE '42ARQUIVO NAO ABERTO            '.
+           05 FILLER PIC X(32) VALUE '43NENHUM REGISTRO CORRENTE      '.
+           05 FILLER PIC X(32) VALUE '46NENHUM PROXIMO REGISTRO VALIDO'.
+           05 FILLER PIC X(32) VALUE '47LEITURA NAO PERMITIDA         '.
+           05 FILLER PIC X(32) VALUE '48GRAVACAO NAO PERMITIDA        '.
+           05 FILLER PIC X(32) VALUE '49REGRAVACAO/EXCLUSAO NAO PERMIT'.
+           05 FILLER PIC X(32) VALUE '90REGISTRO BLOQUEADO POR OUTRO  '.
+       01 TAB-STATUS REDEFINES TAB-STATUS-DADOS.
+           05 TAB-STATUS-OCR OCCURS 18 TIMES INDEXED BY IX-STATUS.
+               10 TAB-STATUS-COD PIC X(02).
+               10 TAB-STATUS-MSG PIC X(30).
+
+       01 TAB-AJUDA-DADOS.
+           05 FILLER PIC X(30) VALUE 'CLIENTES-FONE 9(09)'.
+           05 FILLER PIC X(30) VALUE 'TELEFONE - CHAVE PRIMARIA'.
+           05 FILLER PIC X(30) VALUE 'CLIENTES-NOME X(30)'.
+           05 FILLER PIC X(30) VALUE 'NOME - CHAVE ALTERNADA'.
+           05 FILLER PIC X(30) VALUE 'CLIENTES-EMAIL X(40)'.
+           05 FILLER PIC X(30) VALUE 'ENDERECO DE E-MAIL'.
+           05 FILLER PIC X(30) VALUE 'CLIENTES-STATUS-CLIE X(01)'.
+           05 FILLER PIC X(30) VALUE 'SITUACAO 1-ATIVO 2-INATIVO'.
+           05 FILLER PIC X(30) VALUE 'CLIENTES-DATACADASTRO 9(08)'.
+           05 FILLER PIC X(30) VALUE 'DATA CADASTRO - AAAAMMDD'.
+           05 FILLER PIC X(30) VALUE 'CLIENTES-ENDERECO X(40)'.
+           05 FILLER PIC X(30) VALUE 'ENDERECO ENTREGA/COBRANCA'.
+           05 FILLER PIC X(30) VALUE 'CLIENTES-CIDADE X(20)'.
+           05 FILLER PIC X(30) VALUE 'CIDADE DO CLIENTE'.
+           05 FILLER PIC X(30) VALUE 'CLIENTES-UF X(02)'.
+           05 FILLER PIC X(30) VALUE 'UNIDADE DA FEDERACAO'.
+           05 FILLER PIC X(30) VALUE 'CLIENTES-CEP 9(08)'.
+           05 FILLER PIC X(30) VALUE 'CEP DO ENDERECO'.
+           05 FILLER PIC X(30) VALUE 'CLIENTES-CPF X(11)'.
+           05 FILLER PIC X(30) VALUE 'CPF - SOMENTE DIGITOS'.
+           05 FILLER PIC X(30) VALUE 'CLIENTES-SALDO S9(07)V99'.
+           05 FILLER PIC X(30) VALUE 'SALDO - NEG DEVEDOR POS CRED'.
+           05 FILLER PIC X(30) VALUE 'CLIENTES-LIMITECREDIT 9(07)V99'.
+           05 FILLER PIC X(30) VALUE 'LIMITE DE CREDITO'.
+       01 TAB-AJUDA REDEFINES TAB-AJUDA-DADOS.
+           05 TAB-AJUDA-OCR OCCURS 12 TIMES INDEXED BY IX-AJUDA.
+               10 TAB-AJUDA-CAMPO PIC X(30).
+               10 TAB-AJUDA-DESC  PIC X(30).
+
+       01 TAB-CEP-DADOS.
+      *    FAIXA DE CEP POR UF (REGIOES DOS CORREIOS) - CIDADE E A
+      *    CAPITAL DA UF, USADA COMO PREENCHIMENTO PADRAO
+           05 FILLER PIC X(16) VALUE '0000000019999999'.
+           05 FILLER PIC X(22) VALUE 'SAO PAULO           SP'.
+           05 FILLER PIC X(16) VALUE '2000000028999999'.
+           05 FILLER PIC X(22) VALUE 'RIO DE JANEIRO      RJ'.
+           05 FILLER PIC X(16) VALUE '2900000029999999'.
+           05 FILLER PIC X(22) VALUE 'VITORIA             ES'.
+           05 FILLER PIC X(16) VALUE '3000000039999999'.
+           05 FILLER PIC X(22) VALUE 'BELO HORIZONTE      MG'.
+           05 FILLER PIC X(16) VALUE '4000000048999999'.
+           05 FILLER PIC X(22) VALUE 'SALVADOR            BA'.
+           05 FILLER PIC X(16) VALUE '4900000049999999'.
+           05 FILLER PIC X(22) VALUE 'ARACAJU             SE'.
+           05 FILLER PIC X(16) VALUE '5000000056999999'.
+           05 FILLER PIC X(22) VALUE 'RECIFE              PE'.
+           05 FILLER PIC X(16) VALUE '5700000057999999'.
+           05 FILLER PIC X(22) VALUE 'MACEIO              AL'.
+           05 FILLER PIC X(16) VALUE '5800000058999999'.
+           05 FILLER PIC X(22) VALUE 'JOAO PESSOA         PB'.
+           05 FILLER PIC X(16) VALUE '5900000059999999'.
+           05 FILLER PIC X(22) VALUE 'NATAL               RN'.
+           05 FILLER PIC X(16) VALUE '6000000063999999'.
+           05 FILLER PIC X(22) VALUE 'FORTALEZA           CE'.
+           05 FILLER PIC X(16) VALUE '6400000064999999'.
+           05 FILLER PIC X(22) VALUE 'TERESINA            PI'.
+           05 FILLER PIC X(16) VALUE '6500000065999999'.
+           05 FILLER PIC X(22) VALUE 'SAO LUIS            MA'.
+           05 FILLER PIC X(16) VALUE '6600000068899999'.
+           05 FILLER PIC X(22) VALUE 'BELEM               PA'.
+           05 FILLER PIC X(16) VALUE '6890000068999999'.
+           05 FILLER PIC X(22) VALUE 'MACAPA              AP'.
+           05 FILLER PIC X(16) VALUE '6900000069299999'.
+           05 FILLER PIC X(22) VALUE 'MANAUS              AM'.
+           05 FILLER PIC X(16) VALUE '6930000069399999'.
+           05 FILLER PIC X(22) VALUE 'BOA VISTA           RR'.
+           05 FILLER PIC X(16) VALUE '6940000069899999'.
+           05 FILLER PIC X(22) VALUE 'MANAUS              AM'.
+           05 FILLER PIC X(16) VALUE '6990000069999999'.
+           05 FILLER PIC X(22) VALUE 'RIO BRANCO          AC'.
+           05 FILLER PIC X(16) VALUE '7000000072799999'.
+           05 FILLER PIC X(22) VALUE 'BRASILIA            DF'.
+           05 FILLER PIC X(16) VALUE '7280000076799999'.
+           05 FILLER PIC X(22) VALUE 'GOIANIA             GO'.
+           05 FILLER PIC X(16) VALUE '7680000076999999'.
+           05 FILLER PIC X(22) VALUE 'PORTO VELHO         RO'.
+           05 FILLER PIC X(16) VALUE '7700000077999999'.
+           05 FILLER PIC X(22) VALUE 'PALMAS              TO'.
+           05 FILLER PIC X(16) VALUE '7800000078899999'.
+           05 FILLER PIC X(22) VALUE 'CUIABA              MT'.
+           05 FILLER PIC X(16) VALUE '7900000079999999'.
+           05 FILLER PIC X(22) VALUE 'CAMPO GRANDE        MS'.
+           05 FILLER PIC X(16) VALUE '8000000087999999'.
+           05 FILLER PIC X(22) VALUE 'CURITIBA            PR'.
+           05 FILLER PIC X(16) VALUE '8800000089999999'.
+           05 FILLER PIC X(22) VALUE 'FLORIANOPOLIS       SC'.
+           05 FILLER PIC X(16) VALUE '9000000099999999'.
+           05 FILLER PIC X(22) VALUE 'PORTO ALEGRE        RS'.
+       01 TAB-CEP REDEFINES TAB-CEP-DADOS.
+           05 TAB-CEP-OCR OCCURS 28 TIMES INDEXED BY IX-CEP.
+               10 TAB-CEP-INICIO  PIC 9(08).
+               10 TAB-CEP-FIM     PIC 9(08).
+               10 TAB-CEP-CIDADE  PIC X(20).
+               10 TAB-CEP-UF      PIC X(02).
+
        SCREEN SECTION.
        01 TELA.
             05 LIMPA-TELA.
@@ -45,15 +404,21 @@
                               FROM 'SISTEMA DE CLIENTES '.
                 10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                    BACKGROUND-COLOR 1 FROM WRK-MODULO.
-       01 MENU.
+       01 MENU-PRINCIPAL.
             05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
             05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
             05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
             05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
             05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-            05 LINE 12 COLUMN 15 VALUE 'X - SAIDA'.
-            05 LINE 13 COLUMN 15 VALUE 'OPCAO......: ' .
-            05 LINE 13 COLUMN 28 USING WRK-OPCAO.
+            05 LINE 12 COLUMN 15 VALUE '6 - EXPORTAR CSV'.
+            05 LINE 13 COLUMN 15 VALUE '7 - ETIQUETAS'.
+            05 LINE 14 COLUMN 15 VALUE 'X - SAIDA'.
+            05 LINE 07 COLUMN 45 VALUE '8 - AJUDA'.
+            05 LINE 08 COLUMN 45 VALUE '9 - RECONCILIAR'.
+            05 LINE 09 COLUMN 45 VALUE '0 - COTACAO FRETE'.
+            05 LINE 10 COLUMN 45 VALUE 'R - RESTAURAR'.
+            05 LINE 15 COLUMN 15 VALUE 'OPCAO......: ' .
+            05 LINE 15 COLUMN 28 USING WRK-OPCAO.
             
        01 TELA-REGISTRO.
             05 CHAVE FOREGROUND-COLOR 2.
@@ -64,7 +429,49 @@
                10 LINE 11 COLUMN 10 VALUE 'NOME.... '.
                10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
                10 LINE 12 COLUMN 10 VALUE 'EMAIL... '.
-               10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.               
+               10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+               10 LINE 13 COLUMN 10 VALUE 'ENDERECO '.
+               10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-ENDERECO.
+               10 LINE 14 COLUMN 10 VALUE 'CIDADE.. '.
+               10 COLUMN PLUS 2 PIC X(20) USING CLIENTES-CIDADE.
+               10 LINE 14 COLUMN 55 VALUE 'UF '.
+               10 COLUMN PLUS 2 PIC X(02) USING CLIENTES-UF.
+               10 LINE 15 COLUMN 10 VALUE 'CEP..... '.
+               10 COLUMN PLUS 2 PIC 9(08) USING CLIENTES-CEP
+                   BLANK WHEN ZEROS.
+               10 LINE 15 COLUMN 40 VALUE 'CPF '.
+               10 COLUMN PLUS 2 PIC X(11) USING CLIENTES-CPF.
+               10 LINE 15 COLUMN 60 VALUE 'SALDO '.
+               10 COLUMN PLUS 1 PIC -ZZZ.ZZ9,99 USING CLIENTES-SALDO.
+               10 LINE 15 COLUMN 78 VALUE 'LIMITE '.
+               10 COLUMN PLUS 1 PIC 9(07)V99
+                   USING CLIENTES-LIMITECREDITO.
+       01 TELA-BUSCA FOREGROUND-COLOR 2.
+            05 LINE 09 COLUMN 10 VALUE
+               'BUSCAR POR (F)ONE (N)OME OU (P)ARTE DO NOME '.
+            05 COLUMN PLUS 2 PIC X(01) USING WRK-MODOBUSCA.
+       01 TELA-BUSCA-NOME FOREGROUND-COLOR 2.
+            05 LINE 10 COLUMN 10 VALUE 'NOME..... '.
+            05 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
+       01 TELA-BUSCA-PARTE FOREGROUND-COLOR 2.
+            05 LINE 10 COLUMN 10 VALUE 'CONTEM... '.
+            05 COLUMN PLUS 2 PIC X(30) USING WRK-PARTE-NOME.
+       01 TELA-ORDEM FOREGROUND-COLOR 2.
+            05 LINE 09 COLUMN 10 VALUE
+               'ORDENAR (F)ONE (N)OME (D)ATA OU (E)STATISTICA '.
+            05 COLUMN PLUS 2 PIC X(01) USING WRK-ORDEM.
+       01 TELA-COTACAO FOREGROUND-COLOR 2.
+            05 COT-UF.
+               10 LINE 10 COLUMN 10 VALUE 'UF DO CLIENTE '.
+               10 COLUMN PLUS 2 PIC X(02) FROM CLIENTES-UF.
+            05 COT-ENTRADA.
+               10 LINE 11 COLUMN 10 VALUE 'PRODUTO..... '.
+               10 COLUMN PLUS 2 PIC X(20) USING WRK-COT-PRODUTO.
+               10 LINE 12 COLUMN 10 VALUE 'VALOR....... '.
+               10 COLUMN PLUS 2 PIC 9(06)V99 USING WRK-COT-VALOR.
+            05 COT-RESULTADO.
+               10 LINE 13 COLUMN 10 VALUE 'FRETE....... '.
+               10 COLUMN PLUS 2 PIC ZZZ.ZZZ,ZZ FROM WRK-COT-FRETE-ED.
        01 MOSTRA-ERRO.
              02 MSG-ERRO.
                10 LINE 16 COLUMN 01 ERASE EOL 
@@ -72,49 +479,258 @@
                10 LINE 16 COLUMN 10 PIC X(30) 
                              BACKGROUND-COLOR 3 
                              FROM WRK-MSGERRO.
-               10 COLUMN PLUS 2 PIC X(01) 
+               10 COLUMN PLUS 2 PIC X(01)
                              BACKGROUND-COLOR 3
-                             USING WRK-TECLA. 
-             
-             
+                             USING WRK-TECLA.
+
+       01 TELA-AJUDA FOREGROUND-COLOR 2.
+             05 LINE 04 COLUMN 10 VALUE 'CAMPO / PICTURE'.
+             05 LINE 05 COLUMN 10 PIC X(30) USING WRK-AJUDA-CAMPO.
+             05 LINE 06 COLUMN 10 VALUE 'DESCRICAO'.
+             05 LINE 07 COLUMN 10 PIC X(30) USING WRK-AJUDA-DESC.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL SECTION.
+            PERFORM 0450-VALIDAR-TERMINAL.
+            PERFORM 0500-LOGIN.
             PERFORM 1000-INICIAR THRU 1100-MONTATELA.
             PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
             PERFORM 3000-FINALIZAR.
             STOP RUN.
-            
-       1000-INICIAR.  
+
+       0450-VALIDAR-TERMINAL.
+      *    A TELA MAIS EXIGENTE (MENU + MOSTRA-ERRO) PRECISA DE PELO
+      *    MENOS 17 LINHAS; O REGISTRO COM SALDO/LIMITE PRECISA DE
+      *    PELO MENOS 95 COLUNAS
+            ACCEPT WRK-TERM-LINHAS FROM ENVIRONMENT 'LINES'.
+            ACCEPT WRK-TERM-COLUNAS FROM ENVIRONMENT 'COLUMNS'.
+            IF WRK-TERM-LINHAS > 0 AND WRK-TERM-LINHAS < 17
+                DISPLAY 'ATENCAO: TERMINAL COM MENOS DE 17 LINHAS'
+                DISPLAY 'O MENU E MOSTRA-ERRO PODEM SER CORTADOS'
+            END-IF.
+            IF WRK-TERM-COLUNAS > 0 AND WRK-TERM-COLUNAS < 95
+                DISPLAY 'ATENCAO: TERMINAL COM MENOS DE 95 COLUNAS'
+                DISPLAY 'OS CAMPOS SALDO/LIMITE PODEM SER CORTADOS'
+            END-IF.
+
+       0500-LOGIN.
+            DISPLAY 'USUARIO..................'.
+            ACCEPT WRK-USUARIO.
+            DISPLAY 'SENHA.....................'.
+            ACCEPT WRK-SENHA WITH NO ECHO.
+            PERFORM 0520-VALIDAR-SENHA.
+
+       0520-VALIDAR-SENHA.
+      *    SEM SENHAS.DAT OU SEM ENTRADA CONFERENTE, O USUARIO SO
+      *    RECEBE O NIVEL USUARIO - O NIVEL ADM EXIGE UM PAR
+      *    USUARIO/SENHA CADASTRADO EM SENHAS.DAT
+            MOVE 'N' TO WRK-SENHA-OK.
+            MOVE 02 TO WRK-NIVEL.
+            OPEN INPUT CLIENTES-SEN.
+            IF SEN-STATUS = 0
+                PERFORM 0525-LER-SENHA
+                    UNTIL SEN-STATUS NOT = 0 OR SENHA-VALIDA
+                CLOSE CLIENTES-SEN
+            END-IF.
+            IF NOT SENHA-VALIDA
+                DISPLAY 'USUARIO/SENHA INVALIDOS - ACESSO NIVEL USUARIO'
+                MOVE 02 TO WRK-NIVEL
+            END-IF.
+
+       0525-LER-SENHA.
+            READ CLIENTES-SEN
+              AT END
+                CONTINUE
+              NOT AT END
+                IF SEN-USUARIO = WRK-USUARIO AND SEN-SENHA = WRK-SENHA
+                    MOVE 'S' TO WRK-SENHA-OK
+                    MOVE SEN-NIVEL TO WRK-NIVEL
+                END-IF
+            END-READ.
+
+       1000-INICIAR.
+            ACCEPT WRK-CLIENTES-DAT FROM ENVIRONMENT 'CLIENTES_DAT'.
+            IF WRK-CLIENTES-DAT = SPACES
+                MOVE 'E:\COBOL\CLIENTES.DAT' TO WRK-CLIENTES-DAT
+            END-IF.
             OPEN I-O CLIENTES
               IF CLIENTES-STATUS = 35 THEN
                   OPEN OUTPUT CLIENTES
                   CLOSE CLIENTES
                   OPEN I-O CLIENTES
-               END-IF.   
-           
-       1100-MONTATELA.    
-            DISPLAY TELA. 
-            ACCEPT MENU.
-            
+               END-IF.
+               IF CLIENTES-STATUS NOT = 0
+                   PERFORM 1200-TRADUZIR-STATUS
+                   DISPLAY 'CLIENTES.DAT - ' WRK-MSGERRO
+               END-IF.
+
+       1100-MONTATELA.
+            DISPLAY TELA.
+            ACCEPT MENU-PRINCIPAL.
+
+       1200-TRADUZIR-STATUS.
+            MOVE CLIENTES-STATUS TO WRK-STATUS-CHAVE.
+            SET IX-STATUS TO 1.
+            SEARCH TAB-STATUS-OCR
+              AT END
+                MOVE 'ERRO DE E/S NAO CATALOGADO    ' TO WRK-MSGERRO
+              WHEN TAB-STATUS-COD (IX-STATUS) = WRK-STATUS-CHAVE
+                MOVE TAB-STATUS-MSG (IX-STATUS) TO WRK-MSGERRO
+            END-SEARCH.
+
+       9970-AUTOPREENCHER-CEP.
+      *    SO PREENCHE CIDADE/UF QUANDO O CEP DIGITADO CAI DENTRO DE
+      *    ALGUMA FAIXA CONHECIDA - CEP FORA DA TABELA MANTEM O QUE
+      *    O OPERADOR DIGITOU EM CLIENTES-CIDADE/CLIENTES-UF
+            IF CLIENTES-CEP NOT = ZEROS
+                SET IX-CEP TO 1
+                SEARCH TAB-CEP-OCR
+                  AT END
+                    CONTINUE
+                  WHEN CLIENTES-CEP >= TAB-CEP-INICIO (IX-CEP)
+                   AND CLIENTES-CEP <= TAB-CEP-FIM (IX-CEP)
+                    MOVE TAB-CEP-CIDADE (IX-CEP) TO CLIENTES-CIDADE
+                    MOVE TAB-CEP-UF (IX-CEP)     TO CLIENTES-UF
+                END-SEARCH
+            END-IF.
+
+       1300-VALIDAR-EMAIL.
+            MOVE 'S' TO WRK-EMAIL-OK.
+            MOVE 'N' TO WRK-VIU-ESPACO.
+            MOVE 0   TO WRK-POS-ARROBA.
+            IF CLIENTES-EMAIL = SPACES
+                MOVE 'N' TO WRK-EMAIL-OK
+            ELSE
+                PERFORM VARYING WRK-IX-EMAIL FROM 1 BY 1
+                        UNTIL WRK-IX-EMAIL > 40
+                    IF CLIENTES-EMAIL(WRK-IX-EMAIL:1) = SPACE
+                        MOVE 'S' TO WRK-VIU-ESPACO
+                    ELSE
+                        IF WRK-VIU-ESPACO = 'S'
+                            MOVE 'N' TO WRK-EMAIL-OK
+                        END-IF
+                        IF CLIENTES-EMAIL(WRK-IX-EMAIL:1) = '@'
+                            IF WRK-POS-ARROBA NOT = 0
+                                MOVE 'N' TO WRK-EMAIL-OK
+                            ELSE
+                                MOVE WRK-IX-EMAIL TO WRK-POS-ARROBA
+                            END-IF
+                        END-IF
+                    END-IF
+                END-PERFORM
+                IF WRK-POS-ARROBA = 0
+                    MOVE 'N' TO WRK-EMAIL-OK
+                ELSE
+                    MOVE 'N' TO WRK-VIU-PONTO
+                    PERFORM VARYING WRK-IX-EMAIL FROM WRK-POS-ARROBA
+                            BY 1 UNTIL WRK-IX-EMAIL > 40
+                        IF CLIENTES-EMAIL(WRK-IX-EMAIL:1) = '.'
+                            MOVE 'S' TO WRK-VIU-PONTO
+                        END-IF
+                    END-PERFORM
+                    IF WRK-VIU-PONTO = 'N'
+                        MOVE 'N' TO WRK-EMAIL-OK
+                    END-IF
+                END-IF
+            END-IF.
+
+       1400-VALIDAR-FONE.
+            MOVE 'S' TO WRK-FONE-OK.
+            IF CLIENTES-FONE = ZEROS
+               OR CLIENTES-FONE < WRK-FONE-MINIMO
+                MOVE 'N' TO WRK-FONE-OK
+            END-IF.
+
        2000-PROCESSAR.
             MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL WRK-MSGERRO.
             EVALUATE WRK-OPCAO
-              WHEN 1 
-               PERFORM 5000-INCLUIR
-              WHEN 2 
+              WHEN 1
+               PERFORM 2100-VERIFICAR-NIVEL-ADM
+               IF ADM
+                   PERFORM 5000-INCLUIR
+                   MOVE 'INCLUIR     ' TO WRK-SES-DESCRICAO
+                   PERFORM 2050-GRAVAR-SESSAO
+               END-IF
+              WHEN 2
                 PERFORM 6000-CONSULTAR
+                MOVE 'CONSULTAR   ' TO WRK-SES-DESCRICAO
+                PERFORM 2050-GRAVAR-SESSAO
               WHEN 3
-                PERFORM 7000-ALTERAR
+                PERFORM 2100-VERIFICAR-NIVEL-ADM
+                IF ADM
+                    PERFORM 7000-ALTERAR
+                    MOVE 'ALTERAR     ' TO WRK-SES-DESCRICAO
+                    PERFORM 2050-GRAVAR-SESSAO
+                END-IF
               WHEN 4
-                PERFORM 8000-EXCLUIR
+                PERFORM 2100-VERIFICAR-NIVEL-ADM
+                IF ADM
+                    PERFORM 8000-EXCLUIR
+                    MOVE 'EXCLUIR     ' TO WRK-SES-DESCRICAO
+                    PERFORM 2050-GRAVAR-SESSAO
+                END-IF
               WHEN 5
                 PERFORM 9000-RELATORIOTELA
+                MOVE 'RELATORIO   ' TO WRK-SES-DESCRICAO
+                PERFORM 2050-GRAVAR-SESSAO
+              WHEN 6
+                PERFORM 2100-VERIFICAR-NIVEL-ADM
+                IF ADM
+                    PERFORM 9500-EXPORTARCSV
+                END-IF
+              WHEN 7
+                PERFORM 2100-VERIFICAR-NIVEL-ADM
+                IF ADM
+                    PERFORM 9700-ETIQUETAS
+                END-IF
+              WHEN 8
+                PERFORM 2100-VERIFICAR-NIVEL-ADM
+                IF ADM
+                    PERFORM 9800-AJUDA
+                END-IF
+              WHEN 9
+                PERFORM 2100-VERIFICAR-NIVEL-ADM
+                IF ADM
+                    PERFORM 9900-RECONCILIAR
+                END-IF
+              WHEN 0
+                PERFORM 2100-VERIFICAR-NIVEL-ADM
+                IF ADM
+                    PERFORM 9950-COTACAO-FRETE
+                END-IF
+              WHEN 'R'
+                PERFORM 2100-VERIFICAR-NIVEL-ADM
+                IF ADM
+                    PERFORM 9960-RESTAURAR
+                END-IF
               WHEN OTHER
                 IF WRK-OPCAO NOT EQUAL 'X'
-                    DISPLAY 'ENTRE COM OPCAO CORRETA'
-                END-IF    
-            END-EVALUATE. 
+                    MOVE 'ENTRE COM OPCAO CORRETA' TO WRK-MSGERRO
+                    ACCEPT MOSTRA-ERRO
+                END-IF
+            END-EVALUATE.
               PERFORM 1100-MONTATELA.
+
+       2050-GRAVAR-SESSAO.
+             ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+             ACCEPT WRK-HORA-SISTEMA FROM TIME.
+             MOVE WRK-DATA-SISTEMA    TO SES-DATA.
+             MOVE WRK-HORA-SISTEMA    TO SES-HORA.
+             MOVE WRK-OPCAO           TO SES-OPCAO.
+             MOVE WRK-SES-DESCRICAO   TO SES-DESCRICAO.
+             MOVE CLIENTES-FONE       TO SES-FONE.
+             OPEN EXTEND CLIENTES-SES.
+             IF SES-STATUS = 35
+                 OPEN OUTPUT CLIENTES-SES
+             END-IF.
+             WRITE SES-LINHA.
+             CLOSE CLIENTES-SES.
+
+       2100-VERIFICAR-NIVEL-ADM.
+            IF NOT ADM
+                MOVE 'ACESSO RESTRITO AO ADMINIST.' TO WRK-MSGERRO
+                ACCEPT MOSTRA-ERRO
+            END-IF.
             
             
        
@@ -127,107 +743,682 @@
              MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
              DISPLAY TELA.
               ACCEPT TELA-REGISTRO.
-                WRITE CLIENTES-REG
-                 INVALID KEY 
-                   MOVE 'JA EXISTE ' TO WRK-MSGERRO
-                   ACCEPT MOSTRA-ERRO
-                END-WRITE.  
-                
+                PERFORM 9970-AUTOPREENCHER-CEP.
+                PERFORM 1400-VALIDAR-FONE.
+                PERFORM 1300-VALIDAR-EMAIL.
+                IF FONE-INVALIDO
+                    MOVE 'TELEFONE INVALIDO' TO WRK-MSGERRO
+                    ACCEPT MOSTRA-ERRO
+                ELSE IF EMAIL-INVALIDO
+                    MOVE 'E-MAIL EM FORMATO INVALIDO' TO WRK-MSGERRO
+                    ACCEPT MOSTRA-ERRO
+                ELSE
+                    MOVE 'CONFIRMAR (S) OU CANCELAR (X) A INCLUSAO'
+                        TO WRK-MSGERRO
+                    ACCEPT MOSTRA-ERRO
+                    IF TECLA-CANCELAR
+                        MOVE 'INCLUSAO CANCELADA' TO WRK-MSGERRO
+                        ACCEPT MOSTRA-ERRO
+                    ELSE
+                        START CLIENTES KEY IS EQUAL CLIENTES-EMAIL
+                          INVALID KEY
+                            SET ATIVO TO TRUE
+                            ACCEPT CLIENTES-DATACADASTRO
+                                FROM DATE YYYYMMDD
+                            WRITE CLIENTES-REG
+                             INVALID KEY
+                               PERFORM 1200-TRADUZIR-STATUS
+                               ACCEPT MOSTRA-ERRO
+                            END-WRITE
+                          NOT INVALID KEY
+                            MOVE 'E-MAIL JA CADASTRADO' TO WRK-MSGERRO
+                            ACCEPT MOSTRA-ERRO
+                        END-START
+                    END-IF
+                END-IF
+                END-IF.
+
        6000-CONSULTAR.
              MOVE 'MODULO - CONSULTA ' TO WRK-MODULO.
-             DISPLAY TELA.          
+             MOVE 'F' TO WRK-MODOBUSCA.
+             DISPLAY TELA.
                DISPLAY TELA-REGISTRO.
-               ACCEPT CHAVE.
+               ACCEPT TELA-BUSCA.
+               EVALUATE TRUE
+                   WHEN BUSCA-POR-NOME
+                       PERFORM 6100-CONSULTAR-POR-NOME
+                   WHEN BUSCA-POR-PARTE
+                       PERFORM 6300-CONSULTAR-POR-PARTE
+                   WHEN OTHER
+                       PERFORM 6200-CONSULTAR-POR-FONE
+               END-EVALUATE.
+                   ACCEPT MOSTRA-ERRO.
+
+       6050-MASCARAR-CONTATO.
+             MOVE CLIENTES-FONE(6:4)  TO WRK-FONE-ULT4.
+             MOVE ZEROS TO CLIENTES-FONE.
+             MOVE WRK-FONE-ULT4 TO CLIENTES-FONE(6:4).
+             MOVE CLIENTES-EMAIL(37:4) TO WRK-EMAIL-ULT4.
+             MOVE ALL '*' TO CLIENTES-EMAIL.
+             MOVE WRK-EMAIL-ULT4 TO CLIENTES-EMAIL(37:4).
+
+       6100-CONSULTAR-POR-NOME.
+             DISPLAY TELA-BUSCA-NOME.
+             ACCEPT TELA-BUSCA-NOME.
+             START CLIENTES KEY EQUAL CLIENTES-NOME
+               INVALID KEY
+                 PERFORM 1200-TRADUZIR-STATUS.
+             IF CLIENTES-STATUS = 0
+                 READ CLIENTES NEXT
+                 IF CLIENTES-STATUS = 0
+                     MOVE '--  ENCONTRADO  --'  TO WRK-MSGERRO
+                     IF NOT ADM
+                         PERFORM 6050-MASCARAR-CONTATO
+                     END-IF
+                     DISPLAY CHAVE
+                     DISPLAY SS-DADOS
+                 ELSE
+                     PERFORM 1200-TRADUZIR-STATUS
+                 END-IF
+             END-IF.
+
+       6200-CONSULTAR-POR-FONE.
+             ACCEPT CHAVE.
                 READ CLIENTES
-                  INVALID KEY 
-                   MOVE 'NAO ENCONTRADO   '  TO WRK-MSGERRO
-                  NOT INVALID KEY 
-                  MOVE '--  ENCONTRADO  --'  TO WRK-MSGERRO
+                  INVALID KEY
+                   PERFORM 1200-TRADUZIR-STATUS
+                  NOT INVALID KEY
+                   MOVE '--  ENCONTRADO  --'  TO WRK-MSGERRO
+                   IF NOT ADM
+                       PERFORM 6050-MASCARAR-CONTATO
+                   END-IF
                    DISPLAY SS-DADOS
                  END-READ.
-                   ACCEPT MOSTRA-ERRO.
-                   
+
+       6300-CONSULTAR-POR-PARTE.
+             DISPLAY TELA-BUSCA-PARTE.
+             ACCEPT TELA-BUSCA-PARTE.
+             MOVE 0 TO WRK-TAM-PARTE.
+             PERFORM VARYING WRK-IX-NOME FROM 1 BY 1 UNTIL
+                     WRK-IX-NOME > 30 OR
+                     WRK-PARTE-NOME(WRK-IX-NOME:1) = SPACE
+                 ADD 1 TO WRK-TAM-PARTE
+             END-PERFORM.
+             IF WRK-TAM-PARTE = 0
+                 MOVE 'DIGITE PARTE DO NOME PARA BUSCAR' TO WRK-MSGERRO
+             ELSE
+                 MOVE 0 TO WRK-QTACHADOS
+                 MOVE LOW-VALUES TO CLIENTES-CHAVE
+                 START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                     INVALID KEY
+                         PERFORM 1200-TRADUZIR-STATUS
+                 END-START
+                 IF CLIENTES-STATUS = 0
+                     READ CLIENTES NEXT
+                     PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                         PERFORM 6350-VERIFICAR-PARTE-NOME
+                         IF PARTE-ENCONTRADA
+                             ADD 1 TO WRK-QTACHADOS
+                             IF NOT ADM
+                                 PERFORM 6050-MASCARAR-CONTATO
+                             END-IF
+                             DISPLAY CHAVE
+                             DISPLAY SS-DADOS
+                         END-IF
+                         READ CLIENTES NEXT
+                     END-PERFORM
+                 END-IF
+                 MOVE 'ENCONTRADOS: '  TO WRK-MSGERRO
+                 MOVE WRK-QTACHADOS TO WRK-MSGERRO(14:03)
+             END-IF.
+
+       6350-VERIFICAR-PARTE-NOME.
+             MOVE 'N' TO WRK-ACHOU-PARTE.
+             PERFORM VARYING WRK-IX-NOME FROM 1 BY 1 UNTIL
+                     WRK-IX-NOME > (31 - WRK-TAM-PARTE) OR
+                     PARTE-ENCONTRADA
+                 IF CLIENTES-NOME(WRK-IX-NOME:WRK-TAM-PARTE) =
+                         WRK-PARTE-NOME(1:WRK-TAM-PARTE)
+                     MOVE 'S' TO WRK-ACHOU-PARTE
+                 END-IF
+             END-PERFORM.
+
        7000-ALTERAR.
              MOVE 'MODULO - ALTERAR ' TO WRK-MODULO.
-             DISPLAY TELA.         
+             DISPLAY TELA.
              DISPLAY TELA-REGISTRO.
               ACCEPT CHAVE.
                 READ CLIENTES
-                IF CLIENTES-STATUS = 0 
+                IF CLIENTES-STATUS = 0
+                    MOVE CLIENTES-NOME  TO WRK-NOME-ANTES
+                    MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANTES
                     ACCEPT SS-DADOS
+                    PERFORM 9970-AUTOPREENCHER-CEP
+                    PERFORM 1300-VALIDAR-EMAIL
+                    IF EMAIL-INVALIDO
+                        MOVE 'E-MAIL EM FORMATO INVALIDO' TO WRK-MSGERRO
+                        ACCEPT MOSTRA-ERRO
+                    ELSE
+                     MOVE 'CONFIRMAR (S) OU CANCELAR (X) A ALTERACAO'
+                         TO WRK-MSGERRO
+                     ACCEPT MOSTRA-ERRO
+                     IF TECLA-CANCELAR
+                         MOVE 'ALTERACAO CANCELADA' TO WRK-MSGERRO
+                         ACCEPT MOSTRA-ERRO
+                     ELSE
                      REWRITE CLIENTES-REG
-                       IF CLIENTES-STATUS = 0 
+                       IF CLIENTES-STATUS = 0
+                            PERFORM 9440-GRAVAR-AUDITORIA
                             MOVE 'REGISTRO ALTERADO ' TO WRK-MSGERRO
                             ACCEPT MOSTRA-ERRO
                        ELSE
-                            MOVE 'REGISTRO NAO ALTERADO' TO WRK-MSGERRO
+                            PERFORM 1200-TRADUZIR-STATUS
                             ACCEPT MOSTRA-ERRO
                        END-IF
-                 ELSE  
-                      MOVE 'REGISTO NAO ENCONTRADO ' TO WRK-MSGERRO
-                      ACCEPT MOSTRA-ERRO 
-                END-IF.      
-        
+                     END-IF
+                    END-IF
+                 ELSE
+                      PERFORM 1200-TRADUZIR-STATUS
+                      ACCEPT MOSTRA-ERRO
+                END-IF.
+
+       9440-GRAVAR-AUDITORIA.
+             ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+             MOVE WRK-DATA-SISTEMA TO AUD-DATA.
+             MOVE WRK-USUARIO     TO AUD-USUARIO.
+             MOVE CLIENTES-FONE   TO AUD-FONE.
+             MOVE WRK-NOME-ANTES  TO AUD-NOME-ANTES.
+             MOVE WRK-EMAIL-ANTES TO AUD-EMAIL-ANTES.
+             MOVE CLIENTES-NOME   TO AUD-NOME-DEPOIS.
+             MOVE CLIENTES-EMAIL  TO AUD-EMAIL-DEPOIS.
+             OPEN EXTEND CLIENTES-AUD.
+             IF AUD-STATUS = 35
+                 OPEN OUTPUT CLIENTES-AUD
+             END-IF.
+             WRITE AUD-LINHA.
+             CLOSE CLIENTES-AUD.
+
        8000-EXCLUIR.
              MOVE 'MODULO - EXCLUSAO ' TO WRK-MODULO.
-             DISPLAY TELA.  
+             DISPLAY TELA.
                DISPLAY TELA-REGISTRO.
                ACCEPT CHAVE.
                 READ CLIENTES
-                  INVALID KEY  
-                   MOVE 'NAO ENCONTRADO   '  TO WRK-MSGERRO
-                 NOT INVALID KEY 
-                  MOVE ' ENCONTRADO  (S/N) ? '  TO WRK-MSGERRO
+                  INVALID KEY
+                   PERFORM 1200-TRADUZIR-STATUS
+                 NOT INVALID KEY
+                  MOVE ' ENCONTRADO (S) OU CANCELAR (X) ? '
+                      TO WRK-MSGERRO
                    DISPLAY SS-DADOS
-                END-READ.   
+                END-READ.
                   ACCEPT MOSTRA-ERRO.
-                    IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0  
-                           DELETE CLIENTES
+                    IF TECLA-CANCELAR
+                        MOVE 'EXCLUSAO CANCELADA' TO WRK-MSGERRO
+                        ACCEPT MOSTRA-ERRO
+                    ELSE
+                    IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0
+                           SET INATIVO TO TRUE
+                           REWRITE CLIENTES-REG
                             INVALID KEY
-                            MOVE 'NAO EXCLUIDO ' TO WRK-MSGERRO
+                            PERFORM 1200-TRADUZIR-STATUS
                             ACCEPT  MOSTRA-ERRO
-                          END-DELETE
+                          END-REWRITE
+                     END-IF
                      END-IF.
 
                 
        9000-RELATORIOTELA.
              MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
-             DISPLAY TELA.           
-             MOVE 12345 TO CLIENTES-FONE.
-             START CLIENTES KEY EQUAL CLIENTES-FONE.
+             DISPLAY TELA.
+             MOVE 'F' TO WRK-ORDEM.
+             DISPLAY TELA-ORDEM.
+             ACCEPT TELA-ORDEM.
+             MOVE 0 TO WRK-QTREGISTROS WRK-CONTALINHA WRK-QTINATIVOS
+                       WRK-CONTACKP.
+             MOVE 1 TO WRK-NUMPAG.
+             OPEN OUTPUT CLIENTES-RPT.
+             IF ORDEM-POR-ESTATISTICA
+                 PERFORM 9110-CABECALHO-ESTATISTICA
+             ELSE
+                 PERFORM 9100-CABECALHO-RELATORIO
+             END-IF.
+             DISPLAY '   RELATORIO DE CLIENTES '.
+             DISPLAY '----------------------'.
+             EVALUATE TRUE
+                 WHEN ORDEM-POR-NOME
+                     PERFORM 9410-RELATORIO-POR-NOME
+                 WHEN ORDEM-POR-DATA
+                     PERFORM 9420-RELATORIO-POR-DATA
+                 WHEN ORDEM-POR-ESTATISTICA
+                     PERFORM 9440-RELATORIO-ESTATISTICAS
+                 WHEN OTHER
+                     PERFORM 9430-RELATORIO-POR-FONE
+             END-EVALUATE.
+             IF NOT ORDEM-POR-ESTATISTICA
+                 PERFORM 9300-RODAPE-RELATORIO
+                 MOVE WRK-QTREGISTROS TO CNT-QTREGISTROS
+                 OPEN OUTPUT CLIENTES-CNT
+                 WRITE CNT-LINHA
+                 CLOSE CLIENTES-CNT
+             END-IF.
+             CLOSE CLIENTES-RPT.
+             MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO.
+             MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
+             ACCEPT MOSTRA-ERRO.
+
+       9100-CABECALHO-RELATORIO.
+             ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+             MOVE WRK-DIASIS TO RPT-DIA.
+             MOVE WRK-MESSIS TO RPT-MES.
+             MOVE WRK-ANOSIS TO RPT-ANO.
+             MOVE WRK-NUMPAG TO RPT-PAG.
+             MOVE RPT-CABECALHO TO RPT-LINHA.
+             WRITE RPT-LINHA.
+             MOVE RPT-COLUNAS TO RPT-LINHA.
+             WRITE RPT-LINHA.
+
+       9110-CABECALHO-ESTATISTICA.
+             ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+             MOVE WRK-DIASIS TO RPT-DIA.
+             MOVE WRK-MESSIS TO RPT-MES.
+             MOVE WRK-ANOSIS TO RPT-ANO.
+             MOVE WRK-NUMPAG TO RPT-PAG.
+             MOVE RPT-CABECALHO TO RPT-LINHA.
+             WRITE RPT-LINHA.
+             MOVE RPT-ESTAT-COLUNAS TO RPT-LINHA.
+             WRITE RPT-LINHA.
+
+       9200-DETALHE-RELATORIO.
+             MOVE CLIENTES-FONE  TO RPT-FONE.
+             MOVE CLIENTES-NOME  TO RPT-NOME.
+             MOVE CLIENTES-EMAIL TO RPT-EMAIL.
+             MOVE CLIENTES-CPF   TO RPT-CPF.
+             MOVE CLIENTES-SALDO TO RPT-SALDO.
+             MOVE CLIENTES-LIMITECREDITO TO RPT-LIMITE.
+             MOVE RPT-DETALHE TO RPT-LINHA.
+             WRITE RPT-LINHA.
+
+       9250-PROCESSAR-LINHA-RELATORIO.
+             ADD 1 TO WRK-QTREGISTROS.
+             DISPLAY CLIENTES-FONE ' '
+                   CLIENTES-NOME ' '
+                   CLIENTES-EMAIL.
+             PERFORM 9200-DETALHE-RELATORIO.
+             ADD 1 TO WRK-CONTALINHA.
+             IF WRK-CONTALINHA = 5
+                 MOVE 'PRESSIONE ALGUMA TECLA ' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+                 MOVE 'MODULO - RELATORIO ' TO WRK-MODULO
+                 DISPLAY TELA
+                 DISPLAY '   RELATORIO DE CLIENTES '
+                 DISPLAY '----------------------'
+                 MOVE 0 TO WRK-CONTALINHA
+                 ADD 1 TO WRK-NUMPAG
+                 PERFORM 9100-CABECALHO-RELATORIO
+             END-IF.
+
+       9300-RODAPE-RELATORIO.
+             ADD WRK-QTREGISTROS WRK-QTINATIVOS GIVING RPT-TOTAL.
+             MOVE WRK-QTREGISTROS TO RPT-ATIVOS.
+             MOVE WRK-QTINATIVOS  TO RPT-INATIVOS.
+             MOVE RPT-RODAPE TO RPT-LINHA.
+             WRITE RPT-LINHA.
+
+       9410-RELATORIO-POR-NOME.
+             MOVE LOW-VALUES TO CLIENTES-NOME.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-NOME
+                 INVALID KEY
+                     PERFORM 1200-TRADUZIR-STATUS.
+             IF CLIENTES-STATUS = 0
+                 READ CLIENTES NEXT
+                 PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                     IF ATIVO
+                         PERFORM 9250-PROCESSAR-LINHA-RELATORIO
+                     ELSE
+                         ADD 1 TO WRK-QTINATIVOS
+                     END-IF
+                     READ CLIENTES NEXT
+                 END-PERFORM
+                 IF CLIENTES-STATUS NOT = 10
+                     PERFORM 1200-TRADUZIR-STATUS
+                     ACCEPT MOSTRA-ERRO
+                 END-IF
+             END-IF.
+
+       9420-RELATORIO-POR-DATA.
+             MOVE 'N' TO WRK-FIMCLASSIF.
+             SORT CLASSIF-TRABALHO
+                 ON ASCENDING KEY CLASSIF-DATACADASTRO
+                 INPUT PROCEDURE IS 9421-CARREGAR-CLASSIF
+                 OUTPUT PROCEDURE IS 9422-EXTRAIR-CLASSIF.
+
+       9421-CARREGAR-CLASSIF.
+             MOVE LOW-VALUES TO CLIENTES-CHAVE.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                 INVALID KEY
+                     PERFORM 1200-TRADUZIR-STATUS.
+             IF CLIENTES-STATUS = 0
+                 READ CLIENTES NEXT
+                 PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                     IF ATIVO
+                         MOVE CLIENTES-DATACADASTRO TO
+                              CLASSIF-DATACADASTRO
+                         MOVE CLIENTES-FONE  TO CLASSIF-FONE
+                         MOVE CLIENTES-NOME  TO CLASSIF-NOME
+                         MOVE CLIENTES-EMAIL TO CLASSIF-EMAIL
+                         RELEASE CLASSIF-REG
+                     ELSE
+                         ADD 1 TO WRK-QTINATIVOS
+                     END-IF
+                     READ CLIENTES NEXT
+                 END-PERFORM
+             END-IF.
+
+       9422-EXTRAIR-CLASSIF.
+             PERFORM 9424-RETORNAR-CLASSIF.
+             PERFORM UNTIL FIM-CLASSIF
+                 MOVE CLASSIF-FONE  TO CLIENTES-FONE
+                 MOVE CLASSIF-NOME  TO CLIENTES-NOME
+                 MOVE CLASSIF-EMAIL TO CLIENTES-EMAIL
+                 PERFORM 9250-PROCESSAR-LINHA-RELATORIO
+                 PERFORM 9424-RETORNAR-CLASSIF
+             END-PERFORM.
+
+       9424-RETORNAR-CLASSIF.
+             RETURN CLASSIF-TRABALHO
+                 AT END SET FIM-CLASSIF TO TRUE
+             END-RETURN.
+
+       9430-RELATORIO-POR-FONE.
+             PERFORM 9431-LER-CHECKPOINT.
+             IF WRK-ULTFONE-CKP = 0
+                 MOVE LOW-VALUES TO CLIENTES-CHAVE
+                 START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                     INVALID KEY
+                         PERFORM 1200-TRADUZIR-STATUS
+             ELSE
+                 DISPLAY 'RETOMANDO A PARTIR DO TELEFONE '
+                     WRK-ULTFONE-CKP
+                 MOVE WRK-ULTFONE-CKP TO CLIENTES-FONE
+                 START CLIENTES KEY IS GREATER THAN CLIENTES-CHAVE
+                     INVALID KEY
+                         PERFORM 1200-TRADUZIR-STATUS
+             END-IF.
+             IF CLIENTES-STATUS = 0
+                 READ CLIENTES NEXT
+                 PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                     IF ATIVO
+                         PERFORM 9250-PROCESSAR-LINHA-RELATORIO
+                     ELSE
+                         ADD 1 TO WRK-QTINATIVOS
+                     END-IF
+                     PERFORM 9435-GRAVAR-CHECKPOINT
+                     READ CLIENTES NEXT
+                 END-PERFORM
+                 IF CLIENTES-STATUS NOT = 10
+                     PERFORM 1200-TRADUZIR-STATUS
+                     ACCEPT MOSTRA-ERRO
+                 END-IF
+             END-IF.
+             PERFORM 9436-LIMPAR-CHECKPOINT.
+
+       9431-LER-CHECKPOINT.
+             MOVE 0 TO WRK-ULTFONE-CKP.
+             OPEN INPUT CLIENTES-CKP.
+             IF CKP-STATUS = 0
+                 READ CLIENTES-CKP
+                     AT END CONTINUE
+                     NOT AT END MOVE CKP-FONE TO WRK-ULTFONE-CKP
+                 END-READ
+                 CLOSE CLIENTES-CKP
+             END-IF.
+
+       9435-GRAVAR-CHECKPOINT.
+             ADD 1 TO WRK-CONTACKP.
+             IF WRK-CONTACKP >= 25
+                 MOVE 0 TO WRK-CONTACKP
+                 MOVE CLIENTES-FONE TO CKP-FONE
+                 OPEN OUTPUT CLIENTES-CKP
+                 WRITE CKP-LINHA
+                 CLOSE CLIENTES-CKP
+             END-IF.
+
+       9436-LIMPAR-CHECKPOINT.
+             OPEN OUTPUT CLIENTES-CKP.
+             CLOSE CLIENTES-CKP.
+
+       9440-RELATORIO-ESTATISTICAS.
+             PERFORM VARYING IX-MES FROM 1 BY 1 UNTIL IX-MES > 12
+                 MOVE 0 TO WRK-MES-QTD(IX-MES)
+                 MOVE 0 TO WRK-MES-QTD-ANT(IX-MES)
+             END-PERFORM.
+             SUBTRACT 1 FROM WRK-ANOSIS GIVING WRK-ANOSIS-ANT.
+             MOVE LOW-VALUES TO CLIENTES-CHAVE.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                 INVALID KEY
+                     PERFORM 1200-TRADUZIR-STATUS
+             END-START.
+             IF CLIENTES-STATUS = 0
+                 READ CLIENTES NEXT
+                 PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                     MOVE CLIENTES-DATACADASTRO(1:4) TO WRK-ANO-CADASTRO
+                     MOVE CLIENTES-DATACADASTRO(5:2) TO WRK-MES-CADASTRO
+                     IF WRK-ANO-CADASTRO = WRK-ANOSIS
+                         ADD 1 TO WRK-QTREGISTROS
+                         ADD 1 TO WRK-MES-QTD(WRK-MES-CADASTRO)
+                     ELSE
+                         IF WRK-ANO-CADASTRO = WRK-ANOSIS-ANT
+                             ADD 1 TO WRK-MES-QTD-ANT(WRK-MES-CADASTRO)
+                         END-IF
+                     END-IF
+                     READ CLIENTES NEXT
+                 END-PERFORM
+                 IF CLIENTES-STATUS NOT = 10
+                     PERFORM 1200-TRADUZIR-STATUS
+                     ACCEPT MOSTRA-ERRO
+                 END-IF
+             END-IF.
+             PERFORM 9450-GRAVAR-LINHA-ESTATISTICA
+                 VARYING IX-MES FROM 1 BY 1 UNTIL IX-MES > 12.
+
+       9450-GRAVAR-LINHA-ESTATISTICA.
+             MOVE IX-MES TO RPT-EST-MES.
+             MOVE WRK-MES-QTD(IX-MES) TO RPT-EST-QTD.
+             MOVE WRK-MES-QTD-ANT(IX-MES) TO RPT-EST-QTD-ANT.
+             MOVE RPT-ESTATISTICA TO RPT-LINHA.
+             WRITE RPT-LINHA.
+
+       9500-EXPORTARCSV.
+             MOVE 'MODULO - EXPORTAR CSV' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE 0 TO WRK-QTREGISTROS.
+             OPEN OUTPUT CLIENTES-CSV.
+             MOVE CSV-CABECALHO TO CSV-LINHA.
+             WRITE CSV-LINHA.
+             MOVE LOW-VALUES TO CLIENTES-CHAVE.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                 INVALID KEY
+                     PERFORM 1200-TRADUZIR-STATUS.
+             IF CLIENTES-STATUS = 0
+                 READ CLIENTES NEXT
+                 PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                     PERFORM 9600-LINHA-CSV
+                     READ CLIENTES NEXT
+                 END-PERFORM
+                 IF CLIENTES-STATUS NOT = 10
+                     PERFORM 1200-TRADUZIR-STATUS
+                     ACCEPT MOSTRA-ERRO
+                 END-IF
+             END-IF.
+             CLOSE CLIENTES-CSV.
+             MOVE 'CSV GERADO - CLIENTES.CSV  ' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+
+       9600-LINHA-CSV.
+             MOVE CLIENTES-FONE            TO CSV-FONE.
+             MOVE CLIENTES-NOME            TO CSV-NOME.
+             MOVE CLIENTES-EMAIL           TO CSV-EMAIL.
+             MOVE CLIENTES-STATUS-CLIENTE  TO CSV-SITU.
+             MOVE CLIENTES-DATACADASTRO    TO CSV-DATACAD.
+             MOVE CSV-DETALHE TO CSV-LINHA.
+             WRITE CSV-LINHA.
+             ADD 1 TO WRK-QTREGISTROS.
+
+       9700-ETIQUETAS.
+             MOVE 'MODULO - ETIQUETAS' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE 0 TO WRK-QTREGISTROS.
+             OPEN OUTPUT CLIENTES-LBL.
+             MOVE LOW-VALUES TO CLIENTES-CHAVE.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                 INVALID KEY
+                     PERFORM 1200-TRADUZIR-STATUS.
+             IF CLIENTES-STATUS = 0
+                 READ CLIENTES NEXT
+                 PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                     IF ATIVO
+                         PERFORM 9710-BLOCO-ETIQUETA
+                     END-IF
+                     READ CLIENTES NEXT
+                 END-PERFORM
+                 IF CLIENTES-STATUS NOT = 10
+                     PERFORM 1200-TRADUZIR-STATUS
+                     ACCEPT MOSTRA-ERRO
+                 END-IF
+             END-IF.
+             CLOSE CLIENTES-LBL.
+             MOVE 'ETIQUETAS GERADAS - CLIENTES.LBL' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+
+       9710-BLOCO-ETIQUETA.
+             MOVE CLIENTES-NOME TO LBL-NOME.
+             MOVE LBL-BLOCO-NOME TO LBL-LINHA.
+             WRITE LBL-LINHA.
+             MOVE CLIENTES-ENDERECO TO LBL-ENDERECO.
+             MOVE LBL-BLOCO-ENDERECO TO LBL-LINHA.
+             WRITE LBL-LINHA.
+             MOVE CLIENTES-CIDADE TO LBL-CIDADE.
+             MOVE CLIENTES-UF     TO LBL-UF.
+             MOVE CLIENTES-CEP    TO LBL-CEP.
+             MOVE LBL-BLOCO-CIDADE TO LBL-LINHA.
+             WRITE LBL-LINHA.
+             MOVE LBL-BLOCO-SEPARADOR TO LBL-LINHA.
+             WRITE LBL-LINHA.
+             ADD 1 TO WRK-QTREGISTROS.
+
+       9800-AJUDA.
+             MOVE 'MODULO - AJUDA' TO WRK-MODULO.
+             DISPLAY TELA.
+             PERFORM 9810-AJUDA-LINHA
+                 VARYING IX-AJUDA FROM 1 BY 1 UNTIL IX-AJUDA > 12.
+             MOVE 'FIM DA AJUDA' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+
+       9810-AJUDA-LINHA.
+             MOVE TAB-AJUDA-CAMPO(IX-AJUDA) TO WRK-AJUDA-CAMPO.
+             MOVE TAB-AJUDA-DESC(IX-AJUDA)  TO WRK-AJUDA-DESC.
+             DISPLAY TELA-AJUDA.
+             ACCEPT WRK-TECLA AT 2010.
+
+       9900-RECONCILIAR.
+             MOVE 'MODULO - RECONCILIACAO' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE 0 TO WRK-QTREGISTROS.
+             MOVE LOW-VALUES TO CLIENTES-CHAVE.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                 INVALID KEY
+                     PERFORM 1200-TRADUZIR-STATUS.
+             IF CLIENTES-STATUS = 0
+                 READ CLIENTES NEXT
+                 PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                     IF ATIVO
+                         ADD 1 TO WRK-QTREGISTROS
+                     END-IF
+                     READ CLIENTES NEXT
+                 END-PERFORM
+                 IF CLIENTES-STATUS NOT = 10
+                     PERFORM 1200-TRADUZIR-STATUS
+                     ACCEPT MOSTRA-ERRO
+                 END-IF
+             END-IF.
+             MOVE 0 TO WRK-QTRECONCILIA.
+             OPEN INPUT CLIENTES-CNT.
+             IF CNT-STATUS = 0
+                 READ CLIENTES-CNT
+                     NOT AT END MOVE CNT-QTREGISTROS TO WRK-QTRECONCILIA
+                 END-READ
+                 CLOSE CLIENTES-CNT
+             END-IF.
+             IF WRK-QTRECONCILIA = 0
+                 MOVE 'SEM RELATORIO ANTERIOR' TO WRK-MSGERRO
+             ELSE
+                 IF WRK-QTREGISTROS = WRK-QTRECONCILIA
+                     MOVE 'CONTAGEM CONFERE'
+                         TO WRK-MSGERRO
+                 ELSE
+                     MOVE 'ATUAL 00000 ANTERIOR 00000'
+                         TO WRK-MSGERRO
+                     MOVE WRK-QTREGISTROS   TO WRK-MSGERRO(07:05)
+                     MOVE WRK-QTRECONCILIA  TO WRK-MSGERRO(22:05)
+                 END-IF
+             END-IF.
+             ACCEPT MOSTRA-ERRO.
+
+       9950-COTACAO-FRETE.
+             MOVE 'MODULO - COTACAO FRETE' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY CHAVE.
+             ACCEPT CHAVE.
              READ CLIENTES
+               INVALID KEY
+                 PERFORM 1200-TRADUZIR-STATUS
+                 ACCEPT MOSTRA-ERRO
+               NOT INVALID KEY
+                 MOVE SPACES TO WRK-COT-PRODUTO
+                 MOVE 0 TO WRK-COT-VALOR WRK-COT-FRETE
+                 DISPLAY COT-UF
+                 ACCEPT COT-ENTRADA
+                 CALL 'FRETECALC' USING CLIENTES-UF WRK-COT-VALOR
+                     WRK-COT-FRETE
+                 MOVE WRK-COT-FRETE TO WRK-COT-FRETE-ED
+                 DISPLAY COT-RESULTADO
+                 MOVE 'COTACAO CALCULADA' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+             END-READ.
+
+
+       9960-RESTAURAR.
+             MOVE 'MODULO - RESTAURAR' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE LOW-VALUES TO CLIENTES-CHAVE.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
                  INVALID KEY
-                     MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
-                  NOT INVALID KEY
-                   DISPLAY '   RELATORIO DE CLIENTES '
-                   DISPLAY '----------------------'
-                   PERFORM UNTIL CLIENTES-STATUS = 10 
-                     ADD 1 TO WRK-QTREGISTROS  
-                     DISPLAY CLIENTES-FONE ' '
-                           CLIENTES-NOME ' '
-                           CLIENTES-EMAIL
+                     PERFORM 1200-TRADUZIR-STATUS.
+             IF CLIENTES-STATUS = 0
+                 READ CLIENTES NEXT
+                 PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                     IF INATIVO
+                         PERFORM 9965-CONFIRMAR-RESTAURACAO
+                     END-IF
                      READ CLIENTES NEXT
-                     
-                       ADD 1 TO WRK-CONTALINHA  
-                     IF WRK-CONTALINHA = 5
-                         MOVE 'PRESSIONE ALGUMA TECLA ' TO WRK-MSGERRO
+                 END-PERFORM
+                 IF CLIENTES-STATUS NOT = 10
+                     PERFORM 1200-TRADUZIR-STATUS
+                     ACCEPT MOSTRA-ERRO
+                 END-IF
+             END-IF.
+             MOVE 'FIM DA LISTAGEM DE INATIVOS' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+
+       9965-CONFIRMAR-RESTAURACAO.
+             DISPLAY TELA-REGISTRO.
+             MOVE 'RESTAURAR ESTE CLIENTE? (S/N)' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+             IF WRK-TECLA = 'S' OR WRK-TECLA = 's'
+                 SET ATIVO TO TRUE
+                 REWRITE CLIENTES-REG
+                     INVALID KEY
+                         PERFORM 1200-TRADUZIR-STATUS
                          ACCEPT MOSTRA-ERRO
-                        MOVE 'MODULO - RELATORIO ' TO WRK-MODULO 
-                        DISPLAY TELA                          
-                        DISPLAY '   RELATORIO DE CLIENTES '
-                        DISPLAY '----------------------'                        
-                        MOVE 0 TO WRK-CONTALINHA
-                     END-IF   
-                     
-                     
-                     
-                   END-PERFORM
-             END-READ.
-               MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO.
-               MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
-               ACCEPT MOSTRA-ERRO.
-               
-               
-             
-             
-              
+                 END-REWRITE
+             END-IF.

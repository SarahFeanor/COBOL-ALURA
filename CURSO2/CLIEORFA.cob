@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIEORFA.
+      *******************************************
+      * AULA:      RECONCILIACAO EMBARQUE X CLIENTES
+      * OBJETIVO:  LER EMBARQUE.DAT (GERADO PELO PROGCOB10) E
+      *            APONTAR TODO REGISTRO CUJO TELEFONE NAO TEM
+      *            CLIENTES-CHAVE CORRESPONDENTE EM CLIENTES.DAT -
+      *            EVITA EMBARCAR PARA UM CLIENTE SEM CADASTRO
+      * AUTHOR  :  SARAH
+      * DATA:      09/08/2026
+      ******************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-DAT
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME
+               WITH DUPLICATES
+             ALTERNATE RECORD KEY IS CLIENTES-EMAIL
+               WITH DUPLICATES.
+           SELECT EMBARQUE ASSIGN TO 'EMBARQUE.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS EMBARQUE-STATUS.
+           SELECT CLIENTES-ORF ASSIGN TO 'CLIENTES.ORF'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS ORF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIENTES.
+
+       FD EMBARQUE.
+       01 EMBARQUE-LINHA PIC X(80).
+
+       FD CLIENTES-ORF.
+       01 ORF-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-CLIENTES-DAT PIC X(80) VALUE SPACES.
+       77 CLIENTES-STATUS  PIC 9(02).
+       77 EMBARQUE-STATUS  PIC 9(02).
+       77 ORF-STATUS       PIC 9(02).
+       77 WRK-FIMARQ       PIC X(01) VALUE 'N'.
+           88 FIM-EMBARQUE VALUE 'S'.
+       77 WRK-QTPEDIDOS    PIC 9(05) VALUE 0.
+       77 WRK-QTORFAOS     PIC 9(05) VALUE 0.
+       77 WRK-ABRIU-OK     PIC X(01) VALUE 'N'.
+           88 ABRIU-COM-SUCESSO VALUE 'S'.
+
+       01 EMBARQUE-DETALHE.
+           05 EMB-FONE     PIC 9(09).
+           05 FILLER       PIC X(02).
+           05 EMB-PRODUTO  PIC X(20).
+           05 FILLER       PIC X(02).
+           05 EMB-UF       PIC X(02).
+           05 FILLER       PIC X(02).
+           05 EMB-VALOR    PIC ZZZ.ZZZ,ZZ.
+           05 FILLER       PIC X(02).
+           05 EMB-FRETE    PIC ZZZ.ZZZ,ZZ.
+
+       01 ORF-DETALHE.
+           05 FILLER       PIC X(20) VALUE
+              'TELEFONE ORFAO..: '.
+           05 ORF-FONE     PIC 9(09).
+           05 FILLER       PIC X(04) VALUE SPACES.
+           05 FILLER       PIC X(11) VALUE 'PRODUTO..: '.
+           05 ORF-PRODUTO  PIC X(20).
+
+       01 ORF-RODAPE.
+           05 FILLER       PIC X(21) VALUE 'PEDIDOS PROCESSADOS: '.
+           05 ORF-TOTAL    PIC ZZZZ9.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(20) VALUE 'TELEFONES ORFAOS:   '.
+           05 ORF-QTORFAOS PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL FIM-EMBARQUE.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            ACCEPT WRK-CLIENTES-DAT FROM ENVIRONMENT 'CLIENTES_DAT'.
+            IF WRK-CLIENTES-DAT = SPACES
+                MOVE 'E:\COBOL\CLIENTES.DAT' TO WRK-CLIENTES-DAT
+            END-IF.
+            OPEN INPUT CLIENTES.
+            OPEN INPUT EMBARQUE.
+            IF CLIENTES-STATUS NOT = 0
+                DISPLAY 'CLIEORFA: NAO FOI POSSIVEL ABRIR CLIENTES.DAT'
+                MOVE 'S' TO WRK-FIMARQ
+                MOVE 16 TO RETURN-CODE
+            ELSE IF EMBARQUE-STATUS NOT = 0
+                DISPLAY 'CLIEORFA: NAO FOI POSSIVEL ABRIR EMBARQUE.DAT'
+                MOVE 'S' TO WRK-FIMARQ
+                MOVE 16 TO RETURN-CODE
+            ELSE
+                SET ABRIU-COM-SUCESSO TO TRUE
+                OPEN OUTPUT CLIENTES-ORF
+                PERFORM 1100-LER-EMBARQUE
+            END-IF
+            END-IF.
+
+       1100-LER-EMBARQUE.
+            READ EMBARQUE
+                AT END MOVE 'S' TO WRK-FIMARQ
+            END-READ.
+
+       2000-PROCESSAR.
+            ADD 1 TO WRK-QTPEDIDOS.
+            MOVE EMBARQUE-LINHA TO EMBARQUE-DETALHE.
+            MOVE EMB-FONE TO CLIENTES-FONE.
+            READ CLIENTES
+              INVALID KEY
+                PERFORM 2100-GRAVAR-ORFAO
+            END-READ.
+            PERFORM 1100-LER-EMBARQUE.
+
+       2100-GRAVAR-ORFAO.
+            ADD 1 TO WRK-QTORFAOS.
+            MOVE EMB-FONE    TO ORF-FONE.
+            MOVE EMB-PRODUTO TO ORF-PRODUTO.
+            MOVE ORF-DETALHE TO ORF-LINHA.
+            WRITE ORF-LINHA.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES.
+            CLOSE EMBARQUE.
+            IF ABRIU-COM-SUCESSO
+                MOVE WRK-QTPEDIDOS TO ORF-TOTAL
+                MOVE WRK-QTORFAOS  TO ORF-QTORFAOS
+                MOVE ORF-RODAPE TO ORF-LINHA
+                WRITE ORF-LINHA
+                CLOSE CLIENTES-ORF
+            END-IF.
+            DISPLAY '===== CLIEORFA - RECONCILIACAO EMBARQUE ====='.
+            DISPLAY 'PEDIDOS PROCESSADOS..: ' WRK-QTPEDIDOS.
+            DISPLAY 'TELEFONES ORFAOS.....: ' WRK-QTORFAOS.

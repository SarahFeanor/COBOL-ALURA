@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIERPT.
+      *******************************************
+      * AULA:      RELATORIO DE CLIENTES EM LOTE
+      * OBJETIVO:  GERAR CLIENTES.RPT (ORDEM DE TELEFONE, SOMENTE
+      *            CLIENTES ATIVOS) SEM DEPENDER DO OPERADOR NO
+      *            MENU DE TELA DE AULA11.cob - PASSO DO JOB
+      *            NOTURNO QUE REGENERA O RELATORIO IMPRESSO
+      * AUTHOR  :  SARAH
+      * DATA:      09/08/2026
+      ******************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-DAT
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME
+               WITH DUPLICATES
+             ALTERNATE RECORD KEY IS CLIENTES-EMAIL
+               WITH DUPLICATES.
+           SELECT CLIENTES-RPT ASSIGN TO 'CLIENTES.RPT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIENTES.
+
+       FD CLIENTES-RPT.
+       01 RPT-LINHA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-CLIENTES-DAT PIC X(80) VALUE SPACES.
+       77 CLIENTES-STATUS  PIC 9(02).
+       77 RPT-STATUS       PIC 9(02).
+       77 WRK-QTREGISTROS  PIC 9(05) VALUE 0.
+       77 WRK-QTINATIVOS   PIC 9(05) VALUE 0.
+       77 WRK-ABRIU-OK     PIC X(01) VALUE 'N'.
+           88 ABRIU-COM-SUCESSO VALUE 'S'.
+       01 WRK-DATA-SISTEMA.
+           05 WRK-ANOSIS PIC 9(04).
+           05 WRK-MESSIS PIC 9(02).
+           05 WRK-DIASIS PIC 9(02).
+       01 RPT-CABECALHO.
+           05 FILLER    PIC X(24) VALUE 'RELATORIO DE CLIENTES'.
+           05 FILLER    PIC X(06) VALUE 'DATA:'.
+           05 RPT-DIA   PIC 99.
+           05 FILLER    PIC X(01) VALUE '/'.
+           05 RPT-MES   PIC 99.
+           05 FILLER    PIC X(01) VALUE '/'.
+           05 RPT-ANO   PIC 9999.
+           05 FILLER    PIC X(30) VALUE SPACES.
+       01 RPT-COLUNAS.
+           05 FILLER PIC X(11) VALUE 'TELEFONE'.
+           05 FILLER PIC X(32) VALUE 'NOME'.
+           05 FILLER PIC X(42) VALUE 'EMAIL'.
+           05 FILLER PIC X(14) VALUE 'CPF'.
+       01 RPT-DETALHE.
+           05 RPT-FONE  PIC 9(09).
+           05 FILLER    PIC X(02) VALUE SPACES.
+           05 RPT-NOME  PIC X(30).
+           05 FILLER    PIC X(02) VALUE SPACES.
+           05 RPT-EMAIL PIC X(40).
+           05 FILLER    PIC X(02) VALUE SPACES.
+           05 RPT-CPF   PIC ZZZ.ZZZ.ZZ9/99.
+       01 RPT-RODAPE.
+           05 FILLER       PIC X(20) VALUE 'TOTAL DE REGISTROS: '.
+           05 RPT-TOTAL    PIC ZZZZ9.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(20) VALUE 'CLIENTES ATIVOS:    '.
+           05 RPT-ATIVOS   PIC ZZZZ9.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(20) VALUE 'CLIENTES INATIVOS:  '.
+           05 RPT-INATIVOS PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            IF ABRIU-COM-SUCESSO
+                PERFORM 2000-PROCESSAR
+            END-IF.
+            PERFORM 3000-FINALIZAR.
+            GOBACK.
+
+       1000-INICIAR.
+            ACCEPT WRK-CLIENTES-DAT FROM ENVIRONMENT 'CLIENTES_DAT'.
+            IF WRK-CLIENTES-DAT = SPACES
+                MOVE 'E:\COBOL\CLIENTES.DAT' TO WRK-CLIENTES-DAT
+            END-IF.
+            OPEN INPUT CLIENTES.
+            IF CLIENTES-STATUS = 0
+                SET ABRIU-COM-SUCESSO TO TRUE
+                OPEN OUTPUT CLIENTES-RPT
+                PERFORM 1100-CABECALHO
+            ELSE
+                DISPLAY 'CLIERPT: NAO ABRIU CLIENTES.DAT'
+                MOVE 16 TO RETURN-CODE
+            END-IF.
+
+       1100-CABECALHO.
+            ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+            MOVE WRK-DIASIS TO RPT-DIA.
+            MOVE WRK-MESSIS TO RPT-MES.
+            MOVE WRK-ANOSIS TO RPT-ANO.
+            MOVE RPT-CABECALHO TO RPT-LINHA.
+            WRITE RPT-LINHA.
+            MOVE RPT-COLUNAS TO RPT-LINHA.
+            WRITE RPT-LINHA.
+
+       2000-PROCESSAR.
+            MOVE LOW-VALUES TO CLIENTES-CHAVE.
+            START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                INVALID KEY
+                    DISPLAY 'CLIERPT: CLIENTES.DAT VAZIO'.
+            IF CLIENTES-STATUS = 0
+                READ CLIENTES NEXT
+                PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                    IF ATIVO
+                        PERFORM 2100-DETALHE
+                    ELSE
+                        ADD 1 TO WRK-QTINATIVOS
+                    END-IF
+                    READ CLIENTES NEXT
+                END-PERFORM
+            END-IF.
+
+       2100-DETALHE.
+            ADD 1 TO WRK-QTREGISTROS.
+            MOVE CLIENTES-FONE  TO RPT-FONE.
+            MOVE CLIENTES-NOME  TO RPT-NOME.
+            MOVE CLIENTES-EMAIL TO RPT-EMAIL.
+            MOVE CLIENTES-CPF   TO RPT-CPF.
+            MOVE RPT-DETALHE TO RPT-LINHA.
+            WRITE RPT-LINHA.
+
+       3000-FINALIZAR.
+            IF ABRIU-COM-SUCESSO
+                ADD WRK-QTREGISTROS WRK-QTINATIVOS GIVING RPT-TOTAL
+                MOVE WRK-QTREGISTROS TO RPT-ATIVOS
+                MOVE WRK-QTINATIVOS  TO RPT-INATIVOS
+                MOVE RPT-RODAPE TO RPT-LINHA
+                WRITE RPT-LINHA
+                CLOSE CLIENTES-RPT
+                CLOSE CLIENTES
+            END-IF.
+            DISPLAY '===== CLIERPT - RESUMO ====='.
+            DISPLAY 'REGISTROS IMPRESSOS..: ' WRK-QTREGISTROS.
+            DISPLAY 'INATIVOS IGNORADOS...: ' WRK-QTINATIVOS.

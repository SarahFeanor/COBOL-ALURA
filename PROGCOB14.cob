@@ -1,49 +1,72 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB13.
-      ************************************
-      * AREA DE COMENTARIOS -REMARK
-      * AUTHOR = SARAH
-      * OBJETIVO: RECEBR UM NUMERO E GERAR A TABUADA DE 1 A 10
-      * UTILIZAR PERFORM
-      * DATA = 17/03/2023
-      ************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02)   VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL.
-
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-NUMERO > 0
-             PERFORM 0200-PROCESSAR
-           END-IF.
-           PERFORM 0300-FINALIZAR.
-
-           STOP RUN.
-
-       0100-INICIALIZAR.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-
-       0200-PROCESSAR.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-               COMPUTE WRK-MEDIA =  (WRK-NOTA1 + WRK-NOTA2)/2.
-               DISPLAY 'MEDIA: 'WRK-MEDIA.
-                IF  WRK-MEDIA >= 6
-                   DISPLAY 'APROVADO'
-                ELSE
-                    IF WRK-MEDIA >=2
-                        DISPLAY "RECUPERACAO"
-                    ELSE
-                        DISPLAY 'REPROVADO'
-                      END-IF
-                END-IF.
-       0300-FINALIZAR.
-           DISPLAY '======================'
-           DISPLAY 'FINAL DE PROCESSAMENTO.'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB14.
+      ************************************
+      * AREA DE COMENTARIOS -REMARK
+      * AUTHOR = SARAH
+      * OBJETIVO: RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10,
+      *           GRAVANDO O RESULTADO EM ARQUIVO DE RELATORIO
+      * UTILIZAR PERFORM
+      * DATA = 17/03/2023
+      * ALTERADO = 09/08/2026 - SARAH - PROGRAMA ESTAVA EXECUTANDO
+      *            POR ENGANO A LOGICA DE MEDIA DE NOTAS DO
+      *            PROGCOB13 CONTRA CAMPOS NAO DECLARADOS; CORRIGIDO
+      *            PARA REALMENTE GERAR A TABUADA. PROGRAM-ID TAMBEM
+      *            CORRIGIDO DE PROGCOB13 PARA PROGCOB14 (COLIDIA
+      *            COM O PROGCOB13.cob REAL)
+      ************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA-RPT ASSIGN TO 'TABUADA.RPT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TABUADA-RPT.
+       01 RPT-LINHA PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 RPT-STATUS          PIC 9(02).
+       77 WRK-NUMERO          PIC 9(03) VALUE ZEROS.
+       77 WRK-MULTIPLICADOR   PIC 9(02) VALUE ZEROS.
+       77 WRK-RESULTADO       PIC 9(06) VALUE ZEROS.
+       01 RPT-DETALHE.
+           05 FILLER    PIC X(01) VALUE SPACES.
+           05 RPT-NUMERO PIC ZZ9.
+           05 FILLER    PIC X(03) VALUE ' X '.
+           05 RPT-MULT  PIC Z9.
+           05 FILLER    PIC X(03) VALUE ' = '.
+           05 RPT-RESULT PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-NUMERO > 0
+               PERFORM 0200-PROCESSAR
+                   VARYING WRK-MULTIPLICADOR FROM 1 BY 1
+                   UNTIL WRK-MULTIPLICADOR > 10
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN OUTPUT TABUADA-RPT.
+           DISPLAY 'DIGITE UM NUMERO PARA GERAR A TABUADA: '.
+           ACCEPT WRK-NUMERO.
+
+       0200-PROCESSAR.
+           COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-MULTIPLICADOR.
+           MOVE WRK-NUMERO        TO RPT-NUMERO.
+           MOVE WRK-MULTIPLICADOR TO RPT-MULT.
+           MOVE WRK-RESULTADO     TO RPT-RESULT.
+           MOVE RPT-DETALHE TO RPT-LINHA.
+           WRITE RPT-LINHA.
+           DISPLAY WRK-NUMERO ' X ' WRK-MULTIPLICADOR
+                   ' = ' WRK-RESULTADO.
+
+       0300-FINALIZAR.
+           CLOSE TABUADA-RPT.
+           DISPLAY '======================'
+           DISPLAY 'FINAL DE PROCESSAMENTO.'.
